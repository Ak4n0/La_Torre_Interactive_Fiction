@@ -14,8 +14,77 @@
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LA-TORRE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL PARTIDA-FILE ASSIGN TO "SAVEGAME.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS SAVE-SLOT
+        FILE STATUS IS PARTIDA-FILE-STATUS.
+    SELECT TRANSCRIPCION-FILE ASSIGN TO TRANSCRIPCION-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TRANSCRIPCION-FILE-STATUS.
+    SELECT OPTIONAL VOCABULARIO-FILE ASSIGN TO "VOCABULARIO.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS VOCABULARIO-FILE-STATUS.
+    SELECT OPTIONAL ENTRADA-LOTE-FILE ASSIGN TO ENTRADA-LOTE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ENTRADA-LOTE-FILE-STATUS.
+    SELECT OPTIONAL CLASIFICACION-FILE ASSIGN TO "CLASIFICACION.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS CLASIFICACION-SLOT
+        FILE STATUS IS CLASIFICACION-FILE-STATUS.
+    SELECT OPTIONAL TEXTOS-FILE ASSIGN TO TEXTOS-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEXTOS-FILE-STATUS.
 DATA DIVISION.
 FILE SECTION.
+FD  PARTIDA-FILE.
+01 SAVE-RECORD.
+    05 SAVE-LOCALIDAD           PIC 9.
+    05 SAVE-NUMERO-TURNOS       PIC 9(5).
+    05 SAVE-PUNTOS              PIC 9(5).
+    05 SAVE-NUMERO-PISTAS       PIC 9(5).
+    05 SAVE-FUNDA-PUNTOS-FLAG   PIC 9.
+    05 SAVE-ATADO-PUNTOS-FLAG   PIC 9.
+    05 SAVE-OBJETOS OCCURS 13.
+        10 SAVE-PERTENENCIA     PIC 9.
+        10 SAVE-ATRIBUTOS.
+            15 SAVE-INTERACTIVIDAD  PIC 9.
+            15 SAVE-GENERO          PIC 9.
+            15 SAVE-NUMERO          PIC 9.
+            15 SAVE-GENERAL         PIC 9.
+    05 SAVE-LOCALIDADES OCCURS 8.
+        10 SAVE-DIRECCIONES.
+            15 SAVE-AL-N            PIC 9.
+            15 SAVE-AL-S            PIC 9.
+            15 SAVE-AL-E            PIC 9.
+            15 SAVE-AL-O            PIC 9.
+            15 SAVE-A-ARRIBA        PIC 9.
+            15 SAVE-A-ABAJO         PIC 9.
+            15 SAVE-A-ADENTRO       PIC 9.
+            15 SAVE-A-AFUERA        PIC 9.
+
+FD  TRANSCRIPCION-FILE.
+01 TRANSCRIPCION-RECORD         PIC X(255).
+
+FD  VOCABULARIO-FILE.
+01 VOCABULARIO-RECORD           PIC X(40).
+
+FD  ENTRADA-LOTE-FILE.
+01 ENTRADA-LOTE-RECORD          PIC X(255).
+
+FD  CLASIFICACION-FILE.
+01 CLASIFICACION-RECORD.
+    05 CLASIFICACION-INICIALES  PIC X(3).
+    05 CLASIFICACION-PUNTOS     PIC 9(5).
+    05 CLASIFICACION-TURNOS     PIC 9(5).
+
+FD  TEXTOS-FILE.
+01 TEXTOS-RECORD                PIC X(260).
+
 WORKING-STORAGE SECTION.
 01 LOCALIDADES OCCURS 8 INDEXED BY LOC-ID.
     05 NOMBRE-LOCALIDAD         PIC X(32).
@@ -50,6 +119,24 @@ WORKING-STORAGE SECTION.
             88 DESACTIVADO  VALUE 0.
             88 ACTIVADO     VALUE 1.
 
+01 TABLA-VERBOS.
+    05 VERBO-ENTRADA OCCURS 80 INDEXED BY VERBO-IDX.
+        10 VERBO-PALABRA        PIC X(32).
+        10 VERBO-PALABRA-ID     PIC 99.
+
+01 TABLA-SINONIMOS-EXT.
+    05 SINONIMO-EXT-ENTRADA OCCURS 50 INDEXED BY SINONIMO-EXT-IDX.
+        10 SINONIMO-EXT-OBJ     PIC 99.
+        10 SINONIMO-EXT-PALABRA PIC X(32).
+
+01 SINONIMOS-CONTADOR PIC 9 OCCURS 13.
+
+01 LINEA-VOCABULARIO-CAMPOS.
+    05 TIPO-LINEA-VOCAB     PIC X.
+    05 ID-LINEA-VOCAB       PIC 99.
+    05 PALABRA-LINEA-VOCAB  PIC X(32).
+    05 OBJ-ID-VOCAB         PIC 99.
+
 01 PALABRAS-PARSER.
     05 VERBO            PIC A(32).
     05 NOMBRE-1         PIC X(32).
@@ -60,6 +147,7 @@ WORKING-STORAGE SECTION.
     05 N-ESPACIOS-FINALES   PIC 999     USAGE COMP-3.
     05 LARGO-DE-CADENA      PIC 999     USAGE COMP-3.
     05 CADENA-SALIDA        PIC X(255).
+77 ACUM-PUNTERO             PIC 9(4)    USAGE COMP-3.
 
 77 SALIR-JUEGO              PIC 9.
 77 ENTRADA-JUGADOR          PIC X(255).
@@ -68,49 +156,367 @@ WORKING-STORAGE SECTION.
 77 OBJETO-2-ID              PIC 99.
 77 LOCALIDAD-ACTUAL         PIC 9.
 77 NUMERO-OBJETOS           PIC 99.
+77 NUMERO-TURNOS            PIC 9(5).
+77 NUMERO-TURNOS-EDITADO    PIC ZZZZ9.
+77 PUNTOS                   PIC 9(5).
+77 PUNTOS-EDITADO           PIC ZZZZ9.
+77 NUMERO-PISTAS            PIC 9(5).
+77 NUMERO-PISTAS-EDITADO    PIC ZZZZ9.
+77 FUNDA-PUNTOS-OTORGADOS-FLAG  PIC 9.
+77 ATADO-PUNTOS-OTORGADOS-FLAG  PIC 9.
+77 NUMERO-OBJETOS-EDITADO   PIC ZZZZ9.
+
+77 PARTIDA-FILE-STATUS      PIC XX.
+77 PARTIDA-CARGADA          PIC 9.
+    88 HAY-PARTIDA-CARGADA  VALUE 1.
+77 PARTIDA-CARGADA-OK-FLAG  PIC 9.
+    88 PARTIDA-CARGADA-OK   VALUE 1.
+77 SAVE-SLOT                PIC 9(4).
+
+77 TRANSCRIPCION-FILE-NAME    PIC X(40).
+77 TRANSCRIPCION-FILE-STATUS  PIC XX.
+77 FECHA-Y-HORA-ACTUAL        PIC X(21).
+77 TRANSCRIPCION-ABIERTA-FLAG PIC 9.
+    88 TRANSCRIPCION-ABIERTA  VALUE 1.
+
+77 VOCABULARIO-FILE-STATUS  PIC XX.
+77 NUMERO-VERBOS            PIC 999.
+77 NUMERO-SINONIMOS-EXT     PIC 999.
+
+77 ENTRADA-LOTE-FILE-NAME      PIC X(255).
+77 ENTRADA-LOTE-FILE-STATUS    PIC XX.
+77 MODO-LOTE-FLAG              PIC 9.
+    88 MODO-LOTE               VALUE 1.
+77 ENTRADA-LOTE-ABIERTO-FLAG   PIC 9.
+    88 ENTRADA-LOTE-ABIERTO    VALUE 1.
+77 MODO-LOTE-COMPROBADO-FLAG   PIC 9.
+    88 MODO-LOTE-COMPROBADO    VALUE 1.
+
+77 CLASIFICACION-FILE-STATUS   PIC XX.
+77 CLASIFICACION-SLOT          PIC 9(4).
+77 NUMERO-CLASIFICADOS         PIC 99.
+77 INICIALES-JUGADOR           PIC X(3).
+77 POSICION-CLASIFICACION      PIC 99.
+01 TABLA-CLASIFICACION.
+    05 CLASIFICACION-ENTRADA OCCURS 11 INDEXED BY CLASIFICACION-IDX CLASIFICACION-IDX2.
+        10 TC-INICIALES      PIC X(3).
+        10 TC-PUNTOS         PIC 9(5).
+        10 TC-TURNOS         PIC 9(5).
+01 CLASIFICACION-AUX.
+    05 TC-INICIALES-AUX      PIC X(3).
+    05 TC-PUNTOS-AUX         PIC 9(5).
+    05 TC-TURNOS-AUX         PIC 9(5).
+
+77 IDIOMA-ACTUAL             PIC X(2)  VALUE 'ES'.
+77 IDIOMA-COMPROBADO-FLAG    PIC 9.
+    88 IDIOMA-COMPROBADO     VALUE 1.
+77 TEXTOS-FILE-NAME          PIC X(20).
+77 TEXTOS-FILE-STATUS        PIC XX.
+01 LINEA-TEXTOS-CAMPOS.
+    05 TIPO-LINEA-TEXTOS     PIC X.
+    05 ID-LINEA-TEXTOS       PIC 99.
+    05 TEXTO-LINEA-TEXTOS    PIC X(255).
+
+*> TEXTOS DE LOS CAMBIOS DE ESTADO QUE EJECUTAR-ACCION-INTERACCION
+*> ESCRIBE EN DESCRIPCION-OBJETO EN TIEMPO DE EJECUCIÓN (CORTAR LAS
+*> CORREAS, ATAR/DESATAR LA FUNDA). SE INICIALIZAN EN ESPAÑOL Y
+*> CARGAR-TEXTOS LOS SUSTITUYE IGUAL QUE EL RESTO DE TEXTOS SI HAY UN
+*> IDIOMA DISTINTO SELECCIONADO, PARA QUE EL IDIOMA ELEGIDO SE
+*> MANTENGA TRAS ESAS ACCIONES EN LUGAR DE REVERTIR A ESPAÑOL.
+77 TEXTO-CORREAS-CORTADAS   PIC X(255)
+    VALUE 'Son unas correas de cuero que cuelgan de la cama.'.
+77 TEXTO-BARROTES-ATADO     PIC X(255)
+    VALUE 'En la ventana falta un barrote. Parece que podrías pasar por el hueco. La funda está atada por el exterior a modo de cuerda de escape.'.
+77 TEXTO-BARROTES-DESATADO  PIC X(255)
+    VALUE 'En la ventana falta un barrote. Parece que podrías pasar por el hueco.'.
+
+*> TABLA DE REGLAS PARA LAS INTERACCIONES CON OBJETOS (CORTAR/ATAR/
+*> DESATAR/EMPUJAR/TIRAR-DE). CADA FILA DESCRIBE UNA COMBINACIÓN
+*> VERBO+OBJETO(S)+LOCALIDAD, UNA CONDICIÓN OPCIONAL SOBRE EL ESTADO DEL
+*> JUEGO, EL MENSAJE A MOSTRAR Y, SI PROCEDE, UNA ACCIÓN A EJECUTAR.
+*> EL OBJETO 99 EN INT-OBJ1-ID/INT-OBJ2-ID ES COMODÍN ("CUALQUIERA") Y
+*> LA LOCALIDAD 0 EN INT-LOCALIDAD-REQ SIGNIFICA "CUALQUIER LOCALIDAD".
+*> LAS FILAS SE BUSCAN EN ORDEN Y GANA LA PRIMERA QUE ENCAJA, IGUAL QUE
+*> LO HACÍA LA RAMA CORRESPONDIENTE DE LA EVALUATE QUE SUSTITUYEN.
+01 TABLA-INTERACCIONES.
+    05 INTERACCION-ENTRADA OCCURS 30 INDEXED BY INTERACCION-IDX.
+        10 INT-VERBO-ID         PIC 99.
+        10 INT-OBJ1-ID          PIC 99.
+        10 INT-OBJ2-ID          PIC 99.
+        10 INT-LOCALIDAD-REQ    PIC 9.
+        *> CONDICIÓN 1: 0=NINGUNA 1=ATRIBUTOS GENERAL(OBJ) 2=AL-O(LOCALIDAD-ACTUAL) 3=PERTENENCIA(OBJ)
+        10 INT-COND1-TIPO       PIC 9.
+        10 INT-COND1-OBJ-ID     PIC 99.
+        10 INT-COND1-VALOR      PIC 9.
+        *> CONDICIÓN 2: SE EXIGE ADEMÁS DE LA CONDICIÓN 1 (MISMOS CÓDIGOS DE TIPO)
+        10 INT-COND2-TIPO       PIC 9.
+        10 INT-COND2-OBJ-ID     PIC 99.
+        10 INT-COND2-VALOR      PIC 9.
+        10 INT-ACCION-ID        PIC 9.
+        10 INT-MENSAJE          PIC X(140).
+77 NUMERO-INTERACCIONES        PIC 99.
+77 INTERACCION-ENCONTRADA-FLAG PIC 9.
+    88 INTERACCION-ENCONTRADA  VALUE 1.
+77 CONDICION-CUMPLIDA-FLAG     PIC 9.
+    88 CONDICION-CUMPLIDA      VALUE 1.
+77 COND1-OK                    PIC 9.
+77 COND2-OK                    PIC 9.
+77 INT-MENSAJE-ENCONTRADO      PIC X(140).
+77 INT-ACCION-ENCONTRADA       PIC 9.
 
 PROCEDURE DIVISION.
 
 JUEGO SECTION.
 
 MAIN-PROCEDURE.
+    IF NOT TRANSCRIPCION-ABIERTA
+        PERFORM INICIAR-TRANSCRIPCION
+    END-IF.
+    IF NOT MODO-LOTE-COMPROBADO
+        PERFORM INICIAR-MODO-LOTE
+        SET MODO-LOTE-COMPROBADO TO TRUE
+    END-IF.
+    IF NOT IDIOMA-COMPROBADO
+        PERFORM SELECCIONAR-IDIOMA
+        SET IDIOMA-COMPROBADO TO TRUE
+    END-IF.
     PERFORM MOSTRAR-TITULO.
     PERFORM INICIALIZAR-LOCALIDADES.
     PERFORM INICIALIZAR-OBJETOS.
-    PERFORM INICIALIZAR-JUEGO.
+    PERFORM INICIALIZAR-INTERACCIONES.
+    PERFORM CARGAR-TEXTOS.
+    IF HAY-PARTIDA-CARGADA
+        PERFORM CARGAR-PARTIDA
+        IF NOT PARTIDA-CARGADA-OK
+            *> EL JUGADOR PIDIÓ CARGAR PERO NO HABÍA NINGUNA PARTIDA
+            *> GUARDADA TODAVÍA; EMPIEZA UNA PARTIDA NUEVA EN LUGAR DE
+            *> DEJAR EL ESTADO SIN INICIALIZAR
+            PERFORM INICIALIZAR-JUEGO
+        END-IF
+    ELSE
+        PERFORM INICIALIZAR-JUEGO
+    END-IF.
     PERFORM DESCRIBIR-LOCALIDAD.
     PERFORM BUCLE-JUEGO UNTIL SALIR-JUEGO EQUALS 1.
+    IF TRANSCRIPCION-ABIERTA
+        CLOSE TRANSCRIPCION-FILE
+    END-IF.
+    IF ENTRADA-LOTE-ABIERTO
+        CLOSE ENTRADA-LOTE-FILE
+    END-IF.
 STOP RUN.
 
+SELECCIONAR-IDIOMA.
+    *> El idioma se selecciona mediante la variable de entorno IDIOMA
+    *> en vez de una pregunta interactiva, para no interferir con la
+    *> secuencia de órdenes de un fichero de modo por lotes (req 003).
+    *> Por defecto (variable ausente o distinta de 'EN') el juego usa
+    *> los textos en español ya incluidos en el código.
+    ACCEPT IDIOMA-ACTUAL FROM ENVIRONMENT 'IDIOMA'.
+    MOVE FUNCTION UPPER-CASE(IDIOMA-ACTUAL) TO IDIOMA-ACTUAL.
+    IF IDIOMA-ACTUAL NOT = 'EN'
+        MOVE 'ES' TO IDIOMA-ACTUAL
+    END-IF.
+    IF IDIOMA-ACTUAL = 'ES'
+        MOVE SPACES TO TEXTOS-FILE-NAME
+    ELSE
+        STRING 'TEXTOS-' DELIMITED BY SIZE
+               IDIOMA-ACTUAL DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE
+            INTO TEXTOS-FILE-NAME
+    END-IF.
+
+INICIAR-MODO-LOTE.
+    *> Modo de entrada desatendida: el nombre de un fichero de órdenes
+    *> puede pasarse como parámetro de línea de órdenes (equivalente al
+    *> parámetro JCL de una ejecución por lotes) para pasadas de
+    *> regresión nocturnas sin intervención de un jugador real.
+    ACCEPT ENTRADA-LOTE-FILE-NAME FROM COMMAND-LINE.
+    IF ENTRADA-LOTE-FILE-NAME NOT = SPACES
+        OPEN INPUT ENTRADA-LOTE-FILE
+        IF ENTRADA-LOTE-FILE-STATUS = '00'
+            SET MODO-LOTE         TO TRUE
+            SET ENTRADA-LOTE-ABIERTO TO TRUE
+        END-IF
+    END-IF.
+
+INICIAR-TRANSCRIPCION.
+    MOVE FUNCTION CURRENT-DATE TO FECHA-Y-HORA-ACTUAL.
+    STRING 'TRANSCRIPCION-' DELIMITED BY SIZE
+           FECHA-Y-HORA-ACTUAL(1:8) DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           FECHA-Y-HORA-ACTUAL(9:6) DELIMITED BY SIZE
+           '.LOG' DELIMITED BY SIZE
+        INTO TRANSCRIPCION-FILE-NAME.
+    OPEN OUTPUT TRANSCRIPCION-FILE.
+    IF TRANSCRIPCION-FILE-STATUS = '00'
+        SET TRANSCRIPCION-ABIERTA TO TRUE
+    END-IF.
+
 BUCLE-JUEGO.
     IF LOCALIDAD-ACTUAL = 7 *> SE LLEGÓ AL OBJETIVO FINAL
+        PERFORM MOSTRAR-RESUMEN-PARTIDA
         PERFORM REINICIAR-JUEGO
     ELSE
         PERFORM OBTENER-ENTRADA
         PERFORM PARSEAR
     END-IF.
 
+MOSTRAR-RESUMEN-PARTIDA.
+    ADD 30 TO PUNTOS *> BONIFICACIÓN POR ESCAPAR DE LA TORRE
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE '--- Resumen de la partida ---' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE NUMERO-TURNOS TO NUMERO-TURNOS-EDITADO.
+    MOVE SPACES TO CADENA-SALIDA
+    STRING 'Turnos empleados: ' DELIMITED BY SIZE
+           FUNCTION TRIM(NUMERO-TURNOS-EDITADO) DELIMITED BY SIZE
+        INTO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE PUNTOS TO PUNTOS-EDITADO.
+    MOVE SPACES TO CADENA-SALIDA
+    STRING 'Puntuación: ' DELIMITED BY SIZE
+           FUNCTION TRIM(PUNTOS-EDITADO) DELIMITED BY SIZE
+           ' / 100' DELIMITED BY SIZE
+        INTO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE NUMERO-PISTAS TO NUMERO-PISTAS-EDITADO.
+    MOVE SPACES TO CADENA-SALIDA
+    STRING 'Pistas usadas: ' DELIMITED BY SIZE
+           FUNCTION TRIM(NUMERO-PISTAS-EDITADO) DELIMITED BY SIZE
+        INTO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    PERFORM CUENTA-OBJETOS-INVENTARIO.
+    MOVE NUMERO-OBJETOS TO NUMERO-OBJETOS-EDITADO.
+    MOVE SPACES TO CADENA-SALIDA
+    STRING 'Objetos recogidos: ' DELIMITED BY SIZE
+           FUNCTION TRIM(NUMERO-OBJETOS-EDITADO) DELIMITED BY SIZE
+        INTO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    PERFORM GUARDAR-PUNTUACION.
+    PERFORM MOSTRAR-CLASIFICACION.
+
+GUARDAR-PUNTUACION.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    DISPLAY 'Introduce tus iniciales para la tabla de clasificación (3 letras): ' WITH NO ADVANCING.
+    PERFORM LEER-ENTRADA-JUGADOR.
+    MOVE FUNCTION UPPER-CASE(ENTRADA-JUGADOR(1:3)) TO INICIALES-JUGADOR.
+    PERFORM CARGAR-CLASIFICACION.
+    ADD 1 TO NUMERO-CLASIFICADOS.
+    MOVE INICIALES-JUGADOR TO TC-INICIALES(NUMERO-CLASIFICADOS).
+    MOVE PUNTOS            TO TC-PUNTOS(NUMERO-CLASIFICADOS).
+    MOVE NUMERO-TURNOS      TO TC-TURNOS(NUMERO-CLASIFICADOS).
+    *> ORDENA LA TABLA POR PUNTUACIÓN DESCENDENTE Y, EN CASO DE EMPATE,
+    *> POR MENOR NÚMERO DE TURNOS (BURBUJA: LA TABLA NUNCA TIENE MÁS DE
+    *> 11 ENTRADAS, NO HACE FALTA NADA MÁS SOFISTICADO)
+    PERFORM VARYING CLASIFICACION-IDX FROM 1 BY 1 UNTIL CLASIFICACION-IDX > NUMERO-CLASIFICADOS
+        PERFORM VARYING CLASIFICACION-IDX2 FROM 1 BY 1
+                UNTIL CLASIFICACION-IDX2 > NUMERO-CLASIFICADOS - CLASIFICACION-IDX
+            IF TC-PUNTOS(CLASIFICACION-IDX2) < TC-PUNTOS(CLASIFICACION-IDX2 + 1)
+               OR (TC-PUNTOS(CLASIFICACION-IDX2) = TC-PUNTOS(CLASIFICACION-IDX2 + 1)
+                   AND TC-TURNOS(CLASIFICACION-IDX2) > TC-TURNOS(CLASIFICACION-IDX2 + 1))
+                MOVE CLASIFICACION-ENTRADA(CLASIFICACION-IDX2)     TO CLASIFICACION-AUX
+                MOVE CLASIFICACION-ENTRADA(CLASIFICACION-IDX2 + 1) TO CLASIFICACION-ENTRADA(CLASIFICACION-IDX2)
+                MOVE CLASIFICACION-AUX                             TO CLASIFICACION-ENTRADA(CLASIFICACION-IDX2 + 1)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+    IF NUMERO-CLASIFICADOS > 10
+        MOVE 10 TO NUMERO-CLASIFICADOS
+    END-IF.
+    OPEN OUTPUT CLASIFICACION-FILE.
+    PERFORM VARYING CLASIFICACION-IDX FROM 1 BY 1 UNTIL CLASIFICACION-IDX > NUMERO-CLASIFICADOS
+        MOVE CLASIFICACION-IDX             TO CLASIFICACION-SLOT
+        MOVE TC-INICIALES(CLASIFICACION-IDX) TO CLASIFICACION-INICIALES
+        MOVE TC-PUNTOS(CLASIFICACION-IDX)    TO CLASIFICACION-PUNTOS
+        MOVE TC-TURNOS(CLASIFICACION-IDX)    TO CLASIFICACION-TURNOS
+        WRITE CLASIFICACION-RECORD
+    END-PERFORM.
+    CLOSE CLASIFICACION-FILE.
+
+CARGAR-CLASIFICACION.
+    INITIALIZE NUMERO-CLASIFICADOS.
+    OPEN INPUT CLASIFICACION-FILE.
+    IF CLASIFICACION-FILE-STATUS = '00'
+        PERFORM UNTIL CLASIFICACION-FILE-STATUS = '10'
+                       OR NUMERO-CLASIFICADOS > 10
+            READ CLASIFICACION-FILE NEXT RECORD
+                AT END CONTINUE
+                NOT AT END
+                    ADD 1 TO NUMERO-CLASIFICADOS
+                    MOVE CLASIFICACION-INICIALES TO TC-INICIALES(NUMERO-CLASIFICADOS)
+                    MOVE CLASIFICACION-PUNTOS    TO TC-PUNTOS(NUMERO-CLASIFICADOS)
+                    MOVE CLASIFICACION-TURNOS    TO TC-TURNOS(NUMERO-CLASIFICADOS)
+            END-READ
+        END-PERFORM
+    END-IF.
+    *> EL OPEN INPUT DEJA EL FICHERO MARCADO COMO ABIERTO AUNQUE FALLE
+    *> (P.EJ. STATUS 35 POR NO EXISTIR TODAVÍA), ASÍ QUE SE CIERRA
+    *> SIEMPRE PARA QUE EL OPEN OUTPUT POSTERIOR EN GUARDAR-PUNTUACION
+    *> NO FALLE CON STATUS 41 (FICHERO YA ABIERTO)
+    CLOSE CLASIFICACION-FILE.
+
+MOSTRAR-CLASIFICACION.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE '--- Mejores puntuaciones ---' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    PERFORM VARYING CLASIFICACION-IDX FROM 1 BY 1 UNTIL CLASIFICACION-IDX > NUMERO-CLASIFICADOS
+        MOVE CLASIFICACION-IDX TO POSICION-CLASIFICACION
+        MOVE TC-PUNTOS(CLASIFICACION-IDX) TO PUNTOS-EDITADO
+        MOVE TC-TURNOS(CLASIFICACION-IDX) TO NUMERO-TURNOS-EDITADO
+        MOVE SPACES TO CADENA-SALIDA
+        STRING FUNCTION TRIM(POSICION-CLASIFICACION) DELIMITED BY SIZE
+               '. ' DELIMITED BY SIZE
+               TC-INICIALES(CLASIFICACION-IDX) DELIMITED BY SIZE
+               ' - ' DELIMITED BY SIZE
+               FUNCTION TRIM(PUNTOS-EDITADO) DELIMITED BY SIZE
+               ' puntos en ' DELIMITED BY SIZE
+               FUNCTION TRIM(NUMERO-TURNOS-EDITADO) DELIMITED BY SIZE
+               ' turnos' DELIMITED BY SIZE
+            INTO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
+    END-PERFORM.
+
 MOSTRAR-TITULO.
-    DISPLAY 'LA TORRE'.
-    DISPLAY ' '
-    DISPLAY 'Estás encerrado en una torre desde hace mucho tiempo.'.
-    DISPLAY 'Nadie se acuerda ya de tí. Solo tú puedes obtener tu libertad.'.
-    DISPLAY ' '.
-    DISPLAY 'Pulsa una tecla para continuar...'.
-    ACCEPT ENTRADA-JUGADOR.
+    INITIALIZE PARTIDA-CARGADA.
+    INITIALIZE NUMERO-TURNOS.
+    INITIALIZE PUNTOS.
+    INITIALIZE NUMERO-PISTAS.
+    INITIALIZE FUNDA-PUNTOS-OTORGADOS-FLAG.
+    INITIALIZE ATADO-PUNTOS-OTORGADOS-FLAG.
+    MOVE 'LA TORRE' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO
+    MOVE 'Estás encerrado en una torre desde hace mucho tiempo.' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE 'Nadie se acuerda ya de tí. Solo tú puedes obtener tu libertad.' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    DISPLAY '¿Deseas cargar la última partida guardada? (S/N) ' WITH NO ADVANCING.
+    PERFORM LEER-ENTRADA-JUGADOR.
+    MOVE FUNCTION UPPER-CASE(ENTRADA-JUGADOR) TO ENTRADA-JUGADOR.
+    IF ENTRADA-JUGADOR = 'S' OR 'SI'
+        SET HAY-PARTIDA-CARGADA TO TRUE
+    END-IF.
 
 TERMINAR-JUEGO.
     DISPLAY '¿Estás seguro que quieres terminar la partida? ' WITH NO ADVANCING.
-    ACCEPT ENTRADA-JUGADOR.
+    PERFORM LEER-ENTRADA-JUGADOR.
     MOVE FUNCTION UPPER-CASE(ENTRADA-JUGADOR) TO ENTRADA-JUGADOR.
     IF ENTRADA-JUGADOR = 'S' OR 'SI'
         MOVE 1 TO SALIR-JUEGO
     END-IF.
 
 REINICIAR-JUEGO.
-    DISPLAY ' '.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
     DISPLAY '¿Quieres jugar de nuevo? ' WITH NO ADVANCING.
-    ACCEPT ENTRADA-JUGADOR.
+    PERFORM LEER-ENTRADA-JUGADOR.
     MOVE FUNCTION UPPER-CASE(ENTRADA-JUGADOR) TO ENTRADA-JUGADOR.
     IF ENTRADA-JUGADOR = 'S' OR 'SI'
         PERFORM MAIN-PROCEDURE
@@ -118,6 +524,96 @@ REINICIAR-JUEGO.
         MOVE 1 TO SALIR-JUEGO
     END-IF.
 
+GUARDAR-PARTIDA.
+    MOVE 1                  TO SAVE-SLOT.
+    MOVE LOCALIDAD-ACTUAL   TO SAVE-LOCALIDAD.
+    MOVE NUMERO-TURNOS      TO SAVE-NUMERO-TURNOS.
+    MOVE PUNTOS             TO SAVE-PUNTOS.
+    MOVE NUMERO-PISTAS      TO SAVE-NUMERO-PISTAS.
+    MOVE FUNDA-PUNTOS-OTORGADOS-FLAG TO SAVE-FUNDA-PUNTOS-FLAG.
+    MOVE ATADO-PUNTOS-OTORGADOS-FLAG TO SAVE-ATADO-PUNTOS-FLAG.
+    PERFORM VARYING OBJ-ID FROM 1 BY 1 UNTIL OBJ-ID > 13
+        MOVE PERTENENCIA(OBJ-ID)       TO SAVE-PERTENENCIA(OBJ-ID)
+        MOVE INTERACTIVIDAD(OBJ-ID)    TO SAVE-INTERACTIVIDAD(OBJ-ID)
+        MOVE GENERO(OBJ-ID)            TO SAVE-GENERO(OBJ-ID)
+        MOVE NUMERO(OBJ-ID)            TO SAVE-NUMERO(OBJ-ID)
+        MOVE GENERAL(OBJ-ID)           TO SAVE-GENERAL(OBJ-ID)
+    END-PERFORM.
+    PERFORM VARYING LOC-ID FROM 1 BY 1 UNTIL LOC-ID > 8
+        MOVE AL-N(LOC-ID)              TO SAVE-AL-N(LOC-ID)
+        MOVE AL-S(LOC-ID)              TO SAVE-AL-S(LOC-ID)
+        MOVE AL-E(LOC-ID)              TO SAVE-AL-E(LOC-ID)
+        MOVE AL-O(LOC-ID)              TO SAVE-AL-O(LOC-ID)
+        MOVE A-ARRIBA(LOC-ID)          TO SAVE-A-ARRIBA(LOC-ID)
+        MOVE A-ABAJO(LOC-ID)           TO SAVE-A-ABAJO(LOC-ID)
+        MOVE A-ADENTRO(LOC-ID)         TO SAVE-A-ADENTRO(LOC-ID)
+        MOVE A-AFUERA(LOC-ID)          TO SAVE-A-AFUERA(LOC-ID)
+    END-PERFORM.
+
+    OPEN I-O PARTIDA-FILE.
+    IF PARTIDA-FILE-STATUS = '35'
+        OPEN OUTPUT PARTIDA-FILE
+        CLOSE PARTIDA-FILE
+        OPEN I-O PARTIDA-FILE
+    END-IF.
+    REWRITE SAVE-RECORD
+        INVALID KEY WRITE SAVE-RECORD
+    END-REWRITE.
+    CLOSE PARTIDA-FILE.
+    MOVE 'Partida guardada.' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+
+CARGAR-PARTIDA.
+    INITIALIZE PARTIDA-CARGADA-OK-FLAG.
+    OPEN INPUT PARTIDA-FILE.
+    *> EL OPEN INPUT DE UN FICHERO OPTIONAL RELATIVE INEXISTENTE DEVUELVE
+    *> STATUS 05 EN ESTE ENTORNO, NO 35 (MISMA FAMILIA DE BUG QUE LA YA
+    *> CORREGIDA EN CARGAR-CLASIFICACION), ASÍ QUE SE COMPRUEBA '00' EN
+    *> LUGAR DE BUSCAR UN STATUS DE FALLO CONCRETO
+    IF PARTIDA-FILE-STATUS NOT = '00'
+        MOVE 'No hay ninguna partida guardada.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
+    ELSE
+        MOVE 1 TO SAVE-SLOT
+        READ PARTIDA-FILE
+            INVALID KEY
+                MOVE 'No hay ninguna partida guardada.' TO CADENA-SALIDA
+                PERFORM ESCRIBIR-CADENA-CON-SALTO
+            NOT INVALID KEY
+                SET PARTIDA-CARGADA-OK TO TRUE
+                MOVE SAVE-LOCALIDAD TO LOCALIDAD-ACTUAL
+                MOVE SAVE-NUMERO-TURNOS TO NUMERO-TURNOS
+                MOVE SAVE-PUNTOS        TO PUNTOS
+                MOVE SAVE-NUMERO-PISTAS TO NUMERO-PISTAS
+                MOVE SAVE-FUNDA-PUNTOS-FLAG TO FUNDA-PUNTOS-OTORGADOS-FLAG
+                MOVE SAVE-ATADO-PUNTOS-FLAG TO ATADO-PUNTOS-OTORGADOS-FLAG
+                PERFORM VARYING OBJ-ID FROM 1 BY 1 UNTIL OBJ-ID > 13
+                    MOVE SAVE-PERTENENCIA(OBJ-ID)    TO PERTENENCIA(OBJ-ID)
+                    MOVE SAVE-INTERACTIVIDAD(OBJ-ID) TO INTERACTIVIDAD(OBJ-ID)
+                    MOVE SAVE-GENERO(OBJ-ID)         TO GENERO(OBJ-ID)
+                    MOVE SAVE-NUMERO(OBJ-ID)         TO NUMERO(OBJ-ID)
+                    MOVE SAVE-GENERAL(OBJ-ID)        TO GENERAL(OBJ-ID)
+                END-PERFORM
+                PERFORM VARYING LOC-ID FROM 1 BY 1 UNTIL LOC-ID > 8
+                    MOVE SAVE-AL-N(LOC-ID)           TO AL-N(LOC-ID)
+                    MOVE SAVE-AL-S(LOC-ID)           TO AL-S(LOC-ID)
+                    MOVE SAVE-AL-E(LOC-ID)           TO AL-E(LOC-ID)
+                    MOVE SAVE-AL-O(LOC-ID)           TO AL-O(LOC-ID)
+                    MOVE SAVE-A-ARRIBA(LOC-ID)       TO A-ARRIBA(LOC-ID)
+                    MOVE SAVE-A-ABAJO(LOC-ID)        TO A-ABAJO(LOC-ID)
+                    MOVE SAVE-A-ADENTRO(LOC-ID)      TO A-ADENTRO(LOC-ID)
+                    MOVE SAVE-A-AFUERA(LOC-ID)       TO A-AFUERA(LOC-ID)
+                END-PERFORM
+                MOVE 'Partida cargada.' TO CADENA-SALIDA
+                PERFORM ESCRIBIR-CADENA-CON-SALTO
+        END-READ
+    END-IF.
+    *> EL OPEN INPUT DEJA EL FICHERO MARCADO COMO ABIERTO AUNQUE FALLE
+    *> (MISMO MOTIVO QUE EN CARGAR-CLASIFICACION), ASÍ QUE SE CIERRA
+    *> SIEMPRE PARA QUE EL OPEN I-O POSTERIOR EN GUARDAR-PARTIDA NO
+    *> FALLE CON STATUS 41 (FICHERO YA ABIERTO)
+    CLOSE PARTIDA-FILE.
+
 ESCRIBIR-CADENA.
     *> Imprime la cadena sin los espacios del final
     MOVE ZERO TO N-ESPACIOS-FINALES.
@@ -131,40 +627,69 @@ ESCRIBIR-CADENA.
 ESCRIBIR-CADENA-CON-SALTO.
     PERFORM ESCRIBIR-CADENA.
     DISPLAY ' '.
+    IF TRANSCRIPCION-ABIERTA
+        MOVE CADENA-SALIDA(1:LARGO-DE-CADENA) TO TRANSCRIPCION-RECORD
+        WRITE TRANSCRIPCION-RECORD
+    END-IF.
+
+LEER-ENTRADA-JUGADOR.
+    *> En modo de entrada desatendida la respuesta se toma de
+    *> ENTRADA-LOTE-FILE en vez del teclado; al agotarse el fichero se
+    *> simula la orden TERMINA para que la pasada acabe limpiamente en
+    *> vez de quedarse esperando una entrada que nunca llegará.
+    IF MODO-LOTE
+        READ ENTRADA-LOTE-FILE INTO ENTRADA-JUGADOR
+            AT END
+                MOVE 'TERMINA' TO ENTRADA-JUGADOR
+                MOVE 1 TO SALIR-JUEGO
+        END-READ
+    ELSE
+        ACCEPT ENTRADA-JUGADOR
+    END-IF.
 
 ENUMERAR-OBJETOS-VISIBLES.
     PERFORM CUENTA-OBJETOS-VISIBLES.
 
     IF NUMERO-OBJETOS > 0
-        DISPLAY 'Puedes ver ' WITH NO ADVANCING
+        MOVE SPACES TO CADENA-SALIDA
+        MOVE 1 TO ACUM-PUNTERO
+        STRING 'Puedes ver ' DELIMITED BY SIZE
+            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
         PERFORM VARYING OBJ-ID FROM 1 BY 1 UNTIL OBJ-ID > 13
             IF INTERACTIVIDAD(OBJ-ID) = 0 AND PERTENENCIA(OBJ-ID) = LOCALIDAD-ACTUAL
                 EVALUATE TRUE
                     WHEN MASCULINO(OBJ-ID)
                         EVALUATE TRUE
                             WHEN SINGULAR(OBJ-ID)
-                                DISPLAY 'un ' WITH NO ADVANCING
+                                STRING 'un ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                             WHEN PLURAL(OBJ-ID)
-                                DISPLAY 'unos ' WITH NO ADVANCING
+                                STRING 'unos ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                         END-EVALUATE
                     WHEN FEMENINO(OBJ-ID)
                         EVALUATE TRUE
                             WHEN SINGULAR(OBJ-ID)
-                                DISPLAY 'una ' WITH NO ADVANCING
+                                STRING 'una ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                             WHEN PLURAL(OBJ-ID)
-                                DISPLAY 'unas ' WITH NO ADVANCING
+                                STRING 'unas ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                         END-EVALUATE
                 END-EVALUATE
-                MOVE NOMBRE-OBJETO(OBJ-ID) TO CADENA-SALIDA
-                PERFORM ESCRIBIR-CADENA
+                STRING FUNCTION TRIM(NOMBRE-OBJETO(OBJ-ID)) DELIMITED BY SIZE
+                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 SUBTRACT 1 FROM NUMERO-OBJETOS
                 IF NUMERO-OBJETOS > 0
-                    DISPLAY ', ' WITH NO ADVANCING
+                    STRING ', ' DELIMITED BY SIZE
+                        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 ELSE
-                    DISPLAY '.'
+                    STRING '.' DELIMITED BY SIZE
+                        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 END-IF
             END-IF
         END-PERFORM
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 CUENTA-OBJETOS-VISIBLES.
@@ -283,18 +808,12 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'trozo de carbón'  TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Un trozo de negro carbón que parece haber sobrevivido al fuego.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'TROZO'            TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'CARBON'           TO SINONIMOS(OBJ-ID, 2).
-    MOVE 'CARBÓN'           TO SINONIMOS(OBJ-ID, 3).
-    MOVE 'CARBóN'           TO SINONIMOS(OBJ-ID, 4).
 
 *> 2. CHIMENEA
     SET OBJ-ID UP BY 1.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'chimenea'         TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Hace mucho tiempo que no arde fuego alguno en esta vieja chimenea.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'CHIMENEA'         TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'HOGAR'            TO SINONIMOS(OBJ-ID, 2).
     MOVE 1                  TO PERTENENCIA(OBJ-ID).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
     SET FEMENINO(OBJ-ID)    TO TRUE.
@@ -303,8 +822,6 @@ INICIALIZAR-OBJETOS.
     SET OBJ-ID UP BY 1.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'catres'           TO NOMBRE-OBJETO(OBJ-ID).
-    MOVE 'CATRES'           TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'CAMASTROS'        TO SINONIMOS(OBJ-ID, 2).
     MOVE 'Todos los catres han sido reducidos a una masa informe de madera, excepto uno que aún está bien conservado.' TO DESCRIPCION-OBJETO(OBJ-ID).
     MOVE 2                  TO PERTENENCIA(OBJ-ID).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
@@ -315,8 +832,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'catre'    TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Una funda de tela cubre la cama.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'CATRE'    TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'CAMASTRO' TO SINONIMOS(OBJ-ID, 2).
     MOVE 2          TO PERTENENCIA(OBJ-ID).
     MOVE 1          TO INTERACTIVIDAD(OBJ-ID).
 
@@ -325,8 +840,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'funda'            TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'La funda parece bastante resistente.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'FUNDA'            TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'TELA'             TO SINONIMOS(OBJ-ID, 2).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
     SET FEMENINO(OBJ-ID)    TO TRUE.
 
@@ -334,10 +847,7 @@ INICIALIZAR-OBJETOS.
     SET OBJ-ID UP BY 1.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'correas'          TO NOMBRE-OBJETO(OBJ-ID).
-    MOVE 'Son unas correas de cuero que' TO DESCRIPCION-OBJETO(OBJ-ID). *> El final de la descripción depende de su estado interno.
-    MOVE 'CORREAS'          TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'CORREA'           TO SINONIMOS(OBJ-ID, 2).
-    MOVE 'CUERO'            TO SINONIMOS(OBJ-ID, 3).
+    MOVE 'Son unas correas de cuero que sujetan la funda a la cama.' TO DESCRIPCION-OBJETO(OBJ-ID).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
     SET FEMENINO(OBJ-ID)    TO TRUE.
     SET PLURAL(OBJ-ID)      TO TRUE.
@@ -347,7 +857,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'paja'             TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Paja húmeda e inútil.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'PAJA'             TO SINONIMOS(OBJ-ID, 1).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
     SET FEMENINO(OBJ-ID)    TO TRUE.
 
@@ -356,10 +865,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'esqueleto'        TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Los huesos amarillentos, las cuencas vacías.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'ESQUELETO'        TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'HUMANO'           TO SINONIMOS(OBJ-ID, 2).
-    MOVE 'MUERTO'           TO SINONIMOS(OBJ-ID, 3).
-    MOVE 'CADAVER'          TO SINONIMOS(OBJ-ID, 4).
     MOVE 4                  TO PERTENENCIA(OBJ-ID).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
 
@@ -368,9 +873,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'ventanuco'        TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'A través de los barrotes de este ventanuco puedes ver el exterior de la torre, iluminado por una increíble luna llena.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'VENTANUCO'    TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'VENTANA'      TO SINONIMOS(OBJ-ID, 2).
-    MOVE 'TRAGALUZ'     TO SINONIMOS(OBJ-ID, 3).
     MOVE 4              TO PERTENENCIA(OBJ-ID).
     SET ESCENARIO(OBJ-ID) TO TRUE.
 
@@ -379,8 +881,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'barrotes sólidos' TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Al examinar de cerca los barrotes de la ventana descubres uno que parece estar más flojo.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'BARROTES'         TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'BARRAS'           TO SINONIMOS(OBJ-ID, 2).
     MOVE 4                  TO PERTENENCIA(OBJ-ID).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
     SET PLURAL(OBJ-ID)      TO TRUE.
@@ -390,8 +890,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'barra'            TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Parece que este barrote podría quitarse con un poco de esfuerzo.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'BARROTE'          TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'BARRA'            TO SINONIMOS(OBJ-ID, 2).
     SET OCULTO(OBJ-ID)      TO TRUE.
     SET FEMENINO(OBJ-ID)    TO TRUE.
 
@@ -400,8 +898,6 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'antorcha'         TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Un tenue fuego bailotea a su extremo.'    TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'ANTORCHA'         TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'TEA'              TO SINONIMOS(OBJ-ID, 2).
     MOVE 5                  TO PERTENENCIA(OBJ-ID).
     SET ESCENARIO(OBJ-ID)   TO TRUE.
     SET FEMENINO(OBJ-ID)    TO TRUE.
@@ -411,19 +907,521 @@ INICIALIZAR-OBJETOS.
     INITIALIZE OBJETOS(OBJ-ID).
     MOVE 'pequeño cuchillo' TO NOMBRE-OBJETO(OBJ-ID).
     MOVE 'Un pequeño cuchillo cuchillo cubierto de herrumbre. No parece haberle servido de mucho a su malogrado poseedor.' TO DESCRIPCION-OBJETO(OBJ-ID).
-    MOVE 'CUCHILLO' TO SINONIMOS(OBJ-ID, 1).
-    MOVE 'PEQUEÑO'  TO SINONIMOS(OBJ-ID, 2).
-    MOVE 'PUÑAL'    TO SINONIMOS(OBJ-ID, 3).
-    MOVE 'HOJA'     TO SINONIMOS(OBJ-ID, 4).
-    MOVE 'CUCHILLA' TO SINONIMOS(OBJ-ID, 5).
+
+    PERFORM CARGAR-VOCABULARIO.
+
+INICIALIZAR-INTERACCIONES.
+    SET INTERACCION-IDX TO 0.
+
+*> EMPUJAR (14) LA ANTORCHA EN LA ESCALERA ABRE EL PASO SECRETO
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 14 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 12 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 2  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 1  TO INT-ACCION-ID(INTERACCION-IDX).
+    MOVE 'Al empujar la antorcha una porción de pared se abre al oeste dando acceso a una estancia.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 14 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 12 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'La antorcha no cede más.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 14 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'No tiene sentido hacer eso.' TO INT-MENSAJE(INTERACCION-IDX).
+
+*> TIRAR DE (15) LA ANTORCHA CIERRA DE NUEVO EL PASO SECRETO
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 15 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 12 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 2  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 4  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 2  TO INT-ACCION-ID(INTERACCION-IDX).
+    MOVE 'Al tirar de la antorcha la puerta secreta se cierra de nuevo.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 15 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 12 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'La antorcha no cede más.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 15 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'No tiene sentido hacer eso.' TO INT-MENSAJE(INTERACCION-IDX).
+
+*> CORTAR (16) LAS CORREAS CON EL CUCHILLO LIBERA LA FUNDA
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 16 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE '¿Con qué quieres cortar?' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 16 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 13 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 3  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 13 TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 8  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 1  TO INT-COND2-TIPO(INTERACCION-IDX).
+    MOVE 6  TO INT-COND2-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND2-VALOR(INTERACCION-IDX).
+    MOVE 3  TO INT-ACCION-ID(INTERACCION-IDX).
+    MOVE 'Cortas las correas con el cuchillo.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 16 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 13 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 3  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 13 TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 8  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 1  TO INT-COND2-TIPO(INTERACCION-IDX).
+    MOVE 6  TO INT-COND2-OBJ-ID(INTERACCION-IDX).
+    MOVE 1  TO INT-COND2-VALOR(INTERACCION-IDX).
+    MOVE 'Ya las cortaste.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 16 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 13 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE '¡Vaya! ¿Y el cuchillo?' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 16 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'Eso no corta.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 16 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'Una acción totalemnte inútil, me temo.' TO INT-MENSAJE(INTERACCION-IDX).
+
+*> ATAR (17) LA FUNDA A LOS BARROTES PREPARA LA CUERDA DE ESCAPE
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE '¿A qué quieres atarla?' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 10 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 4  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 5  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 1  TO INT-COND2-TIPO(INTERACCION-IDX).
+    MOVE 11 TO INT-COND2-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND2-VALOR(INTERACCION-IDX).
+    MOVE 'Aún que ataras la funda allí no tienes suficiente espacio para pasar por los barrotes.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 10 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 4  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 5  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 1  TO INT-COND2-TIPO(INTERACCION-IDX).
+    MOVE 11 TO INT-COND2-OBJ-ID(INTERACCION-IDX).
+    MOVE 1  TO INT-COND2-VALOR(INTERACCION-IDX).
+    MOVE 4  TO INT-ACCION-ID(INTERACCION-IDX).
+    MOVE 'Tu salida hacia la libertad está lista.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 10 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'No ves eso aquí.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 11 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 4  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 11 TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 'Mejor atarla a un barrote sólido.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 11 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 4  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 11 TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE '¿Quieres hacerte un columpio? ¿En una mazmorra? Tus gustos son muy extraños. Mejor no.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 11 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'No te serviría de nada hacer eso.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'Cuando vas a realizar el lazo te das cuenta que no te servirá tener eso atado.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 17 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'Eso no se usa para atar cosas.' TO INT-MENSAJE(INTERACCION-IDX).
+
+*> DESATAR (18) DESHACE LO ATADO POR ATAR (17)
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 4  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 5  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 5  TO INT-ACCION-ID(INTERACCION-IDX).
+    MOVE 'Desatas la funda que queda en el suelo.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 4  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 5  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 'La funda no está atada a ningún sitio.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 2  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 6  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 'No tienes suficiente fuerza para desatar las correas. Deberías encontrar una mejor forma para soltarlas.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 2  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 6  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 'La funda no está atada a nada.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 5  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'La funda no está atada a nada.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 2  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 6  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 0  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 'No tienes suficiente fuerza en los dedos cómo para desatarlas. Deberás encontrar una mejor forma para soltarlas.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 2  TO INT-LOCALIDAD-REQ(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-TIPO(INTERACCION-IDX).
+    MOVE 6  TO INT-COND1-OBJ-ID(INTERACCION-IDX).
+    MOVE 1  TO INT-COND1-VALOR(INTERACCION-IDX).
+    MOVE 'Ya las cortaste, no es necesario deshatarlas.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 6  TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'No ves eso aquí.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    SET INTERACCION-IDX UP BY 1.
+    INITIALIZE INTERACCION-ENTRADA(INTERACCION-IDX).
+    MOVE 18 TO INT-VERBO-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ1-ID(INTERACCION-IDX).
+    MOVE 99 TO INT-OBJ2-ID(INTERACCION-IDX).
+    MOVE 'Eso no está atado a nada.' TO INT-MENSAJE(INTERACCION-IDX).
+
+    MOVE INTERACCION-IDX TO NUMERO-INTERACCIONES.
+
+CARGAR-VOCABULARIO.
+    INITIALIZE NUMERO-VERBOS NUMERO-SINONIMOS-EXT.
+    PERFORM VARYING OBJ-ID FROM 1 BY 1 UNTIL OBJ-ID > 13
+        MOVE 0 TO SINONIMOS-CONTADOR(OBJ-ID)
+    END-PERFORM.
+    OPEN INPUT VOCABULARIO-FILE.
+    IF VOCABULARIO-FILE-STATUS NOT = '00'
+        PERFORM CARGAR-VOCABULARIO-POR-DEFECTO
+    ELSE
+        PERFORM UNTIL VOCABULARIO-FILE-STATUS = '10'
+            READ VOCABULARIO-FILE
+                AT END CONTINUE
+                NOT AT END
+                    PERFORM PROCESAR-LINEA-VOCABULARIO
+            END-READ
+        END-PERFORM
+        CLOSE VOCABULARIO-FILE
+    END-IF.
+
+PROCESAR-LINEA-VOCABULARIO.
+    IF VOCABULARIO-RECORD(1:1) = 'V'
+        ADD 1 TO NUMERO-VERBOS
+        UNSTRING VOCABULARIO-RECORD DELIMITED BY '|'
+            INTO TIPO-LINEA-VOCAB ID-LINEA-VOCAB PALABRA-LINEA-VOCAB
+        MOVE FUNCTION TRIM(PALABRA-LINEA-VOCAB) TO VERBO-PALABRA(NUMERO-VERBOS)
+        MOVE ID-LINEA-VOCAB TO VERBO-PALABRA-ID(NUMERO-VERBOS)
+    ELSE IF VOCABULARIO-RECORD(1:1) = 'O'
+        UNSTRING VOCABULARIO-RECORD DELIMITED BY '|'
+            INTO TIPO-LINEA-VOCAB ID-LINEA-VOCAB PALABRA-LINEA-VOCAB
+        MOVE ID-LINEA-VOCAB TO OBJ-ID-VOCAB
+        *> IGNORA LAS LINEAS 'O' CON UN ID FUERA DEL RANGO DE OBJETOS
+        *> (1-13) PARA NO INDEXAR SINONIMOS-CONTADOR/SINONIMOS CON UN
+        *> SUBSCRIPT INVALIDO SI VOCABULARIO.DAT TIENE UN ID MAL ESCRITO
+        IF OBJ-ID-VOCAB >= 1 AND OBJ-ID-VOCAB <= 13
+            IF SINONIMOS-CONTADOR(OBJ-ID-VOCAB) < 5
+                ADD 1 TO SINONIMOS-CONTADOR(OBJ-ID-VOCAB)
+                MOVE FUNCTION TRIM(PALABRA-LINEA-VOCAB)
+                    TO SINONIMOS(OBJ-ID-VOCAB, SINONIMOS-CONTADOR(OBJ-ID-VOCAB))
+            ELSE
+                ADD 1 TO NUMERO-SINONIMOS-EXT
+                MOVE OBJ-ID-VOCAB TO SINONIMO-EXT-OBJ(NUMERO-SINONIMOS-EXT)
+                MOVE FUNCTION TRIM(PALABRA-LINEA-VOCAB)
+                    TO SINONIMO-EXT-PALABRA(NUMERO-SINONIMOS-EXT)
+            END-IF
+        END-IF
+    END-IF.
+
+CARGAR-VOCABULARIO-POR-DEFECTO.
+    MOVE 'TERMINA'      TO VERBO-PALABRA(1).  MOVE 1  TO VERBO-PALABRA-ID(1).
+    MOVE 'TERMINAR'     TO VERBO-PALABRA(2).  MOVE 1  TO VERBO-PALABRA-ID(2).
+    MOVE 'N'            TO VERBO-PALABRA(3).  MOVE 2  TO VERBO-PALABRA-ID(3).
+    MOVE 'NORTE'        TO VERBO-PALABRA(4).  MOVE 2  TO VERBO-PALABRA-ID(4).
+    MOVE 'S'            TO VERBO-PALABRA(5).  MOVE 3  TO VERBO-PALABRA-ID(5).
+    MOVE 'SUR'          TO VERBO-PALABRA(6).  MOVE 3  TO VERBO-PALABRA-ID(6).
+    MOVE 'E'            TO VERBO-PALABRA(7).  MOVE 4  TO VERBO-PALABRA-ID(7).
+    MOVE 'ESTE'         TO VERBO-PALABRA(8).  MOVE 4  TO VERBO-PALABRA-ID(8).
+    MOVE 'O'            TO VERBO-PALABRA(9).  MOVE 5  TO VERBO-PALABRA-ID(9).
+    MOVE 'OESTE'        TO VERBO-PALABRA(10). MOVE 5  TO VERBO-PALABRA-ID(10).
+    MOVE 'SUBE'         TO VERBO-PALABRA(11). MOVE 6  TO VERBO-PALABRA-ID(11).
+    MOVE 'SUBIR'        TO VERBO-PALABRA(12). MOVE 6  TO VERBO-PALABRA-ID(12).
+    MOVE 'BAJA'         TO VERBO-PALABRA(13). MOVE 7  TO VERBO-PALABRA-ID(13).
+    MOVE 'BAJAR'        TO VERBO-PALABRA(14). MOVE 7  TO VERBO-PALABRA-ID(14).
+    MOVE 'ENTRA'        TO VERBO-PALABRA(15). MOVE 8  TO VERBO-PALABRA-ID(15).
+    MOVE 'ENTRAR'       TO VERBO-PALABRA(16). MOVE 8  TO VERBO-PALABRA-ID(16).
+    MOVE 'SAL'          TO VERBO-PALABRA(17). MOVE 9  TO VERBO-PALABRA-ID(17).
+    MOVE 'SALTE'        TO VERBO-PALABRA(18). MOVE 9  TO VERBO-PALABRA-ID(18).
+    MOVE 'SALIR'        TO VERBO-PALABRA(19). MOVE 9  TO VERBO-PALABRA-ID(19).
+    MOVE 'EX'           TO VERBO-PALABRA(20). MOVE 10 TO VERBO-PALABRA-ID(20).
+    MOVE 'EXAMINA'      TO VERBO-PALABRA(21). MOVE 10 TO VERBO-PALABRA-ID(21).
+    MOVE 'EXAMINAR'     TO VERBO-PALABRA(22). MOVE 10 TO VERBO-PALABRA-ID(22).
+    MOVE 'I'            TO VERBO-PALABRA(23). MOVE 11 TO VERBO-PALABRA-ID(23).
+    MOVE 'INVENTARIO'   TO VERBO-PALABRA(24). MOVE 11 TO VERBO-PALABRA-ID(24).
+    MOVE 'COGE'         TO VERBO-PALABRA(25). MOVE 12 TO VERBO-PALABRA-ID(25).
+    MOVE 'COGER'        TO VERBO-PALABRA(26). MOVE 12 TO VERBO-PALABRA-ID(26).
+    MOVE 'TOMA'         TO VERBO-PALABRA(27). MOVE 12 TO VERBO-PALABRA-ID(27).
+    MOVE 'TOMAR'        TO VERBO-PALABRA(28). MOVE 12 TO VERBO-PALABRA-ID(28).
+    MOVE 'DEJA'         TO VERBO-PALABRA(29). MOVE 13 TO VERBO-PALABRA-ID(29).
+    MOVE 'DEJAR'        TO VERBO-PALABRA(30). MOVE 13 TO VERBO-PALABRA-ID(30).
+    MOVE 'SUELTA'       TO VERBO-PALABRA(31). MOVE 13 TO VERBO-PALABRA-ID(31).
+    MOVE 'SOLTAR'       TO VERBO-PALABRA(32). MOVE 13 TO VERBO-PALABRA-ID(32).
+    MOVE 'EMPUJA'       TO VERBO-PALABRA(33). MOVE 14 TO VERBO-PALABRA-ID(33).
+    MOVE 'EMPUJAR'      TO VERBO-PALABRA(34). MOVE 14 TO VERBO-PALABRA-ID(34).
+    MOVE 'TIRA'         TO VERBO-PALABRA(35). MOVE 15 TO VERBO-PALABRA-ID(35).
+    MOVE 'TIRAR'        TO VERBO-PALABRA(36). MOVE 15 TO VERBO-PALABRA-ID(36).
+    MOVE 'JALA'         TO VERBO-PALABRA(37). MOVE 15 TO VERBO-PALABRA-ID(37).
+    MOVE 'JALAR'        TO VERBO-PALABRA(38). MOVE 15 TO VERBO-PALABRA-ID(38).
+    MOVE 'CORTA'        TO VERBO-PALABRA(39). MOVE 16 TO VERBO-PALABRA-ID(39).
+    MOVE 'CORTAR'       TO VERBO-PALABRA(40). MOVE 16 TO VERBO-PALABRA-ID(40).
+    MOVE 'ATA'          TO VERBO-PALABRA(41). MOVE 17 TO VERBO-PALABRA-ID(41).
+    MOVE 'ATAR'         TO VERBO-PALABRA(42). MOVE 17 TO VERBO-PALABRA-ID(42).
+    MOVE 'DESATA'       TO VERBO-PALABRA(43). MOVE 18 TO VERBO-PALABRA-ID(43).
+    MOVE 'DESATAR'      TO VERBO-PALABRA(44). MOVE 18 TO VERBO-PALABRA-ID(44).
+    MOVE 'X'            TO VERBO-PALABRA(45). MOVE 19 TO VERBO-PALABRA-ID(45).
+    MOVE 'SALIDAS'      TO VERBO-PALABRA(46). MOVE 19 TO VERBO-PALABRA-ID(46).
+    MOVE 'M'            TO VERBO-PALABRA(47). MOVE 20 TO VERBO-PALABRA-ID(47).
+    MOVE 'MIRA'         TO VERBO-PALABRA(48). MOVE 20 TO VERBO-PALABRA-ID(48).
+    MOVE 'MIRAR'        TO VERBO-PALABRA(49). MOVE 20 TO VERBO-PALABRA-ID(49).
+    MOVE 'GUARDA'       TO VERBO-PALABRA(50). MOVE 21 TO VERBO-PALABRA-ID(50).
+    MOVE 'GUARDAR'      TO VERBO-PALABRA(51). MOVE 21 TO VERBO-PALABRA-ID(51).
+    MOVE 'CARGA'        TO VERBO-PALABRA(52). MOVE 22 TO VERBO-PALABRA-ID(52).
+    MOVE 'CARGAR'       TO VERBO-PALABRA(53). MOVE 22 TO VERBO-PALABRA-ID(53).
+    MOVE 'AYUDA'        TO VERBO-PALABRA(54). MOVE 23 TO VERBO-PALABRA-ID(54).
+    MOVE 'PISTA'        TO VERBO-PALABRA(55). MOVE 23 TO VERBO-PALABRA-ID(55).
+    MOVE 55 TO NUMERO-VERBOS.
+
+    MOVE 'TROZO'            TO SINONIMOS(1, 1).
+    MOVE 'CARBON'           TO SINONIMOS(1, 2).
+    MOVE 'CARBÓN'           TO SINONIMOS(1, 3).
+    MOVE 'CARBóN'           TO SINONIMOS(1, 4).
+    MOVE 4 TO SINONIMOS-CONTADOR(1).
+
+    MOVE 'CHIMENEA'         TO SINONIMOS(2, 1).
+    MOVE 'HOGAR'            TO SINONIMOS(2, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(2).
+
+    MOVE 'CATRES'           TO SINONIMOS(3, 1).
+    MOVE 'CAMASTROS'        TO SINONIMOS(3, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(3).
+
+    MOVE 'CATRE'    TO SINONIMOS(4, 1).
+    MOVE 'CAMASTRO' TO SINONIMOS(4, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(4).
+
+    MOVE 'FUNDA'            TO SINONIMOS(5, 1).
+    MOVE 'TELA'             TO SINONIMOS(5, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(5).
+
+    MOVE 'CORREAS'          TO SINONIMOS(6, 1).
+    MOVE 'CORREA'           TO SINONIMOS(6, 2).
+    MOVE 'CUERO'            TO SINONIMOS(6, 3).
+    MOVE 3 TO SINONIMOS-CONTADOR(6).
+
+    MOVE 'PAJA'             TO SINONIMOS(7, 1).
+    MOVE 1 TO SINONIMOS-CONTADOR(7).
+
+    MOVE 'ESQUELETO'        TO SINONIMOS(8, 1).
+    MOVE 'HUMANO'           TO SINONIMOS(8, 2).
+    MOVE 'MUERTO'           TO SINONIMOS(8, 3).
+    MOVE 'CADAVER'          TO SINONIMOS(8, 4).
+    MOVE 4 TO SINONIMOS-CONTADOR(8).
+
+    MOVE 'VENTANUCO'    TO SINONIMOS(9, 1).
+    MOVE 'VENTANA'      TO SINONIMOS(9, 2).
+    MOVE 'TRAGALUZ'     TO SINONIMOS(9, 3).
+    MOVE 3 TO SINONIMOS-CONTADOR(9).
+
+    MOVE 'BARROTES'         TO SINONIMOS(10, 1).
+    MOVE 'BARRAS'           TO SINONIMOS(10, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(10).
+
+    MOVE 'BARROTE'          TO SINONIMOS(11, 1).
+    MOVE 'BARRA'            TO SINONIMOS(11, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(11).
+
+    MOVE 'ANTORCHA'         TO SINONIMOS(12, 1).
+    MOVE 'TEA'              TO SINONIMOS(12, 2).
+    MOVE 2 TO SINONIMOS-CONTADOR(12).
+
+    MOVE 'CUCHILLO' TO SINONIMOS(13, 1).
+    MOVE 'PEQUEÑO'  TO SINONIMOS(13, 2).
+    MOVE 'PUÑAL'    TO SINONIMOS(13, 3).
+    MOVE 'HOJA'     TO SINONIMOS(13, 4).
+    MOVE 'CUCHILLA' TO SINONIMOS(13, 5).
+    MOVE 5 TO SINONIMOS-CONTADOR(13).
+
+CARGAR-TEXTOS.
+    *> Los nombres y descripciones de localidades y objetos se
+    *> inicializan siempre en español en INICIALIZAR-LOCALIDADES/
+    *> INICIALIZAR-OBJETOS; si SELECCIONAR-IDIOMA eligió un idioma
+    *> distinto, este párrafo los sustituye leyendo el fichero
+    *> TEXTOS-<IDIOMA>.DAT correspondiente. Si el idioma es español o
+    *> el fichero no se encuentra, el texto en español ya cargado se
+    *> deja tal cual, igual que CARGAR-VOCABULARIO recurre a su propio
+    *> valor por defecto cuando VOCABULARIO.DAT no está disponible.
+    IF TEXTOS-FILE-NAME NOT = SPACES
+        OPEN INPUT TEXTOS-FILE
+        IF TEXTOS-FILE-STATUS = '00'
+            PERFORM UNTIL TEXTOS-FILE-STATUS = '10'
+                READ TEXTOS-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        PERFORM PROCESAR-LINEA-TEXTOS
+                END-READ
+            END-PERFORM
+            CLOSE TEXTOS-FILE
+        END-IF
+    END-IF.
+
+PROCESAR-LINEA-TEXTOS.
+    UNSTRING TEXTOS-RECORD DELIMITED BY '|'
+        INTO TIPO-LINEA-TEXTOS ID-LINEA-TEXTOS TEXTO-LINEA-TEXTOS.
+    EVALUATE TIPO-LINEA-TEXTOS
+        WHEN 'L'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO NOMBRE-LOCALIDAD(ID-LINEA-TEXTOS)
+        WHEN 'D'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO DESCRIPCION-LOCALIDAD(ID-LINEA-TEXTOS)
+        WHEN 'N'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO NOMBRE-OBJETO(ID-LINEA-TEXTOS)
+        WHEN 'O'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO DESCRIPCION-OBJETO(ID-LINEA-TEXTOS)
+        WHEN 'C'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO TEXTO-CORREAS-CORTADAS
+        WHEN 'T'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO TEXTO-BARROTES-ATADO
+        WHEN 'U'
+            MOVE FUNCTION TRIM(TEXTO-LINEA-TEXTOS) TO TEXTO-BARROTES-DESATADO
+    END-EVALUATE.
 
 PARSER SECTION.
 
 OBTENER-ENTRADA.
-    DISPLAY ' '.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
     INITIALIZE ENTRADA-JUGADOR.
     DISPLAY '>> ' WITH NO ADVANCING.
-    ACCEPT ENTRADA-JUGADOR.
+    PERFORM LEER-ENTRADA-JUGADOR.
+    IF MODO-LOTE
+        DISPLAY FUNCTION TRIM(ENTRADA-JUGADOR)
+    END-IF.
+    IF TRANSCRIPCION-ABIERTA
+        STRING '>> ' DELIMITED BY SIZE
+               FUNCTION TRIM(ENTRADA-JUGADOR) DELIMITED BY SIZE
+            INTO TRANSCRIPCION-RECORD
+        WRITE TRANSCRIPCION-RECORD
+    END-IF.
 
 PARSEAR.
     *> CONVERTIR LA ENTRADA A MAYÚSCULAS
@@ -439,6 +1437,12 @@ PARSEAR.
         *> OBTENER ACCIONES Y OBJETOS
         PERFORM OBTENER-VERBO-ID
 
+        *> SOLO CUENTA COMO TURNO UN VERBO RECONOCIDO, NO ENTRADA EN
+        *> BLANCO NI COMANDOS QUE EL JUGADOR HAYA ESCRITO MAL
+        IF VERBO-ID NOT = 0
+            ADD 1 TO NUMERO-TURNOS
+        END-IF
+
         *> EJECUTAR EJECUTAR ACCIONES
         EVALUATE VERBO-ID
             WHEN 1
@@ -491,54 +1495,26 @@ PARSEAR.
                 PERFORM MOSTRAR-SALIDAS
             WHEN 20
                 PERFORM DESCRIBIR-LOCALIDAD
+            WHEN 21
+                PERFORM GUARDAR-PARTIDA
+            WHEN 22
+                PERFORM CARGAR-PARTIDA
+            WHEN 23
+                PERFORM DAR-PISTA
             WHEN OTHER
-                DISPLAY 'Lo siento, no te entiendo.'
+                MOVE 'Lo siento, no te entiendo.' TO CADENA-SALIDA
+                PERFORM ESCRIBIR-CADENA-CON-SALTO
         END-EVALUATE
     END-IF.
 
 OBTENER-VERBO-ID.
     INITIALIZE VERBO-ID.
-    IF VERBO = 'TERMINA' OR 'TERMINAR'
-        MOVE 1 TO VERBO-ID
-    ELSE IF VERBO = 'N' OR 'NORTE'
-        MOVE 2 TO VERBO-ID
-    ELSE IF VERBO = 'S' OR 'SUR'
-        MOVE 3 TO VERBO-ID
-    ELSE IF VERBO = 'E' OR 'ESTE'
-        MOVE 4 TO VERBO-ID
-    ELSE IF VERBO = 'O' OR 'OESTE'
-        MOVE 5 TO VERBO-ID
-    ELSE IF VERBO = 'SUBE' OR 'SUBIR'
-        MOVE 6 TO VERBO-ID
-    ELSE IF VERBO = 'BAJA' OR 'BAJAR'
-        MOVE 7 TO VERBO-ID
-    ELSE IF VERBO = 'ENTRA' OR 'ENTRAR'
-        MOVE 8 TO VERBO-ID
-    ELSE IF VERBO = 'SAL' OR 'SALTE' OR 'SALIR'
-        MOVE 9 TO VERBO-ID
-    ELSE IF VERBO = 'EX' OR 'EXAMINA' OR 'EXAMINAR'
-        MOVE 10 TO VERBO-ID
-    ELSE IF VERBO = 'I' OR 'INVENTARIO'
-        MOVE 11 TO VERBO-ID
-    ELSE IF VERBO = 'COGE' OR 'COGER' OR 'TOMA' OR 'TOMAR'
-        MOVE 12 TO VERBO-ID
-    ELSE IF VERBO = 'DEJA' OR 'DEJAR' OR 'SUELTA' OR 'SOLTAR'
-        MOVE 13 TO VERBO-ID
-    ELSE IF VERBO = 'EMPUJA' OR 'EMPUJAR'
-        MOVE 14 TO VERBO-ID
-    ELSE IF VERBO = 'TIRA' OR 'TIRAR' OR 'JALA' OR 'JALAR'
-        MOVE 15 TO VERBO-ID
-    ELSE IF VERBO = 'CORTA' OR 'CORTAR'
-        MOVE 16 TO VERBO-ID
-    ELSE IF VERBO = 'ATA' OR 'ATAR'
-        MOVE 17 TO VERBO-ID
-    ELSE IF VERBO = 'DESATA' OR 'DESATAR'
-        MOVE 18 TO VERBO-ID
-    ELSE IF VERBO = 'X' OR 'SALIDAS'
-        MOVE 19 TO VERBO-ID
-    ELSE IF VERBO = 'M' OR 'MIRA' OR 'MIRAR'
-        MOVE 20 TO VERBO-ID
-    END-IF.
+    PERFORM VARYING VERBO-IDX FROM 1 BY 1
+            UNTIL VERBO-IDX > NUMERO-VERBOS OR VERBO-ID > 0
+        IF VERBO = VERBO-PALABRA(VERBO-IDX)
+            MOVE VERBO-PALABRA-ID(VERBO-IDX) TO VERBO-ID
+        END-IF
+    END-PERFORM.
 
 OBTENER-NOMBRE-1.
     INITIALIZE OBJETO-1-ID, OBJ-ID.
@@ -557,6 +1533,14 @@ OBTENER-NOMBRE-1.
                 END-IF
             END-PERFORM
         END-PERFORM
+        IF OBJETO-1-ID = 0
+            PERFORM VARYING SINONIMO-EXT-IDX FROM 1 BY 1
+                    UNTIL SINONIMO-EXT-IDX > NUMERO-SINONIMOS-EXT OR OBJETO-1-ID > 0
+                IF SINONIMO-EXT-PALABRA(SINONIMO-EXT-IDX) = NOMBRE-1
+                    MOVE SINONIMO-EXT-OBJ(SINONIMO-EXT-IDX) TO OBJETO-1-ID
+                END-IF
+            END-PERFORM
+        END-IF
     END-IF.
 
 OBTENER-NOMBRE-2.
@@ -582,15 +1566,27 @@ OBTENER-NOMBRE-2.
                 END-IF
             END-PERFORM
         END-PERFORM
+        IF OBJETO-2-ID = 0
+            PERFORM VARYING SINONIMO-EXT-IDX FROM 1 BY 1
+                    UNTIL SINONIMO-EXT-IDX > NUMERO-SINONIMOS-EXT OR OBJETO-2-ID > 0
+                IF SINONIMO-EXT-PALABRA(SINONIMO-EXT-IDX) = NOMBRE-2
+                    MOVE SINONIMO-EXT-OBJ(SINONIMO-EXT-IDX) TO OBJETO-2-ID
+                END-IF
+            END-PERFORM
+        END-IF
     END-IF.
 EJECUTAR-VERBOS SECTION.
 
 DESCRIBIR-LOCALIDAD.
-    DISPLAY ' '.
-    DISPLAY '[ ' WITH NO ADVANCING.
-    MOVE NOMBRE-LOCALIDAD(LOCALIDAD-ACTUAL) TO CADENA-SALIDA.
-    PERFORM ESCRIBIR-CADENA.
-    DISPLAY ' ]'.
+    MOVE ' ' TO CADENA-SALIDA
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+    MOVE SPACES TO CADENA-SALIDA.
+    MOVE 1 TO ACUM-PUNTERO.
+    STRING '[ ' DELIMITED BY SIZE
+           FUNCTION TRIM(NOMBRE-LOCALIDAD(LOCALIDAD-ACTUAL)) DELIMITED BY SIZE
+           ' ]' DELIMITED BY SIZE
+        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO.
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
     MOVE DESCRIPCION-LOCALIDAD(LOCALIDAD-ACTUAL) TO CADENA-SALIDA
     PERFORM ESCRIBIR-CADENA-CON-SALTO.
     PERFORM ENUMERAR-OBJETOS-VISIBLES.
@@ -600,7 +1596,8 @@ IR-AL-NORTE.
         MOVE AL-N(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-AL-SUR.
@@ -608,7 +1605,8 @@ IR-AL-SUR.
         MOVE AL-S(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-AL-ESTE.
@@ -616,7 +1614,8 @@ IR-AL-ESTE.
         MOVE AL-E(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-AL-OESTE.
@@ -624,7 +1623,8 @@ IR-AL-OESTE.
         MOVE AL-O(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-ARRIBA.
@@ -632,7 +1632,8 @@ IR-ARRIBA.
         MOVE A-ARRIBA(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-ABAJO.
@@ -640,7 +1641,8 @@ IR-ABAJO.
         MOVE A-ABAJO(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-ADENTRO.
@@ -648,7 +1650,8 @@ IR-ADENTRO.
         MOVE A-ADENTRO(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 IR-AFUERA.
@@ -656,68 +1659,138 @@ IR-AFUERA.
         MOVE A-AFUERA(LOCALIDAD-ACTUAL) TO LOCALIDAD-ACTUAL
         PERFORM DESCRIBIR-LOCALIDAD
     ELSE
-        DISPLAY 'No puedes ir por ahí.'
+        MOVE 'No puedes ir por ahí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 MOSTRAR-SALIDAS.
     PERFORM CUENTA-SALIDAS.
     IF NUMERO-OBJETOS > 0
-        DISPLAY 'Las salidas posibles son: ' WITH NO ADVANCING
+        MOVE SPACES TO CADENA-SALIDA
+        MOVE 1 TO ACUM-PUNTERO
+        STRING 'Las salidas posibles son: ' DELIMITED BY SIZE
+            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
         IF AL-N(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'norte' WITH NO ADVANCING
+            STRING 'norte' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF AL-S(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'sur' WITH NO ADVANCING
+            STRING 'sur' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF AL-E(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'este' WITH NO ADVANCING
+            STRING 'este' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF AL-O(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'oeste' WITH NO ADVANCING
+            STRING 'oeste' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF A-ARRIBA(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'subir' WITH NO ADVANCING
+            STRING 'subir' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF A-ABAJO(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'bajar' WITH NO ADVANCING
+            STRING 'bajar' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF A-ADENTRO(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'entrar' WITH NO ADVANCING
+            STRING 'entrar' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
         IF A-AFUERA(LOCALIDAD-ACTUAL) > 0
-            DISPLAY 'salir' WITH NO ADVANCING
+            STRING 'salir' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
             PERFORM MOSTRAR-SALIDAS-MAS
         END-IF
     ELSE
-        DISPLAY 'No hay salida.'
+        MOVE 'No hay salida.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 MOSTRAR-SALIDAS-MAS.
     SUBTRACT 1 FROM NUMERO-OBJETOS
     IF NUMERO-OBJETOS > 1
-        DISPLAY ', ' WITH NO ADVANCING
+        STRING ', ' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
     ELSE IF NUMERO-OBJETOS = 1
-        DISPLAY ' y ' WITH NO ADVANCING
+        STRING ' y ' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
     ELSE
-        DISPLAY '.'
+        STRING '.' DELIMITED BY SIZE INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
+DAR-PISTA.
+    ADD 1 TO NUMERO-PISTAS.
+    EVALUATE LOCALIDAD-ACTUAL
+
+        WHEN 1 *> PUERTA PRINCIPAL
+            MOVE 'Quizás deberías explorar el resto de la torre antes de intentar nada aquí.' TO CADENA-SALIDA
+
+        WHEN 2 *> DORMITORIO
+            EVALUATE TRUE
+                WHEN DESACTIVADO(4) *> EL CATRE NO SE HA EXAMINADO TODAVÍA
+                    MOVE 'Esos catres esconden algo. Examínalos con detenimiento.' TO CADENA-SALIDA
+                WHEN DESACTIVADO(6) *> LAS CORREAS TODAVÍA NO SE HAN CORTADO
+                    MOVE 'Las correas de la funda no se cortan solas. Necesitarás algo afilado.' TO CADENA-SALIDA
+                WHEN ACTIVADO(6) AND PERTENENCIA(5) NOT = 8 *> CORTADAS PERO LA FUNDA SIGUE EN EL CATRE
+                    MOVE 'Ya puedes coger la funda del catre.' TO CADENA-SALIDA
+                WHEN OTHER
+                    MOVE 'Ya no te queda nada más que hacer aquí.' TO CADENA-SALIDA
+            END-EVALUATE
+
+        WHEN 3 *> ESCALERA DE CARACOL
+            MOVE 'El camino continúa hacia arriba.' TO CADENA-SALIDA
+
+        WHEN 5 *> ESCALERA DE CARACOL 2
+            EVALUATE TRUE
+                WHEN AL-O(LOCALIDAD-ACTUAL) = ZERO *> EL PASO SECRETO SIGUE CERRADO
+                    MOVE 'Esa antorcha de la pared parece poco firme. ¿Y si la empujas?' TO CADENA-SALIDA
+                WHEN OTHER
+                    MOVE 'El paso al oeste ya está abierto. Explóralo.' TO CADENA-SALIDA
+            END-EVALUATE
+
+        WHEN 4 *> MAZMORRA
+            EVALUATE TRUE
+                WHEN DESACTIVADO(8) *> EL ESQUELETO NO SE HA EXAMINADO TODAVÍA
+                    MOVE 'Ese esqueleto podría llevar algo útil encima. Examínalo.' TO CADENA-SALIDA
+                WHEN DESACTIVADO(10) *> LOS BARROTES NO SE HAN EXAMINADO TODAVÍA
+                    MOVE 'Échale un vistazo a los barrotes del ventanuco.' TO CADENA-SALIDA
+                WHEN A-AFUERA(LOCALIDAD-ACTUAL) NOT = ZERO *> LA FUNDA YA ESTÁ ATADA, LA SALIDA ESTÁ LISTA
+                    MOVE 'Tu salida está lista. ¡Sal de aquí!' TO CADENA-SALIDA
+                WHEN PERTENENCIA(13) NOT = 8 *> AÚN NO TIENE EL CUCHILLO
+                    MOVE 'No dejes aquí ese cuchillo, te hará falta.' TO CADENA-SALIDA
+                WHEN PERTENENCIA(11) NOT = 8 *> AÚN NO TIENE LA BARRA
+                    MOVE 'Ese barrote flojo se puede arrancar, inténtalo.' TO CADENA-SALIDA
+                WHEN PERTENENCIA(5) NOT = 8 *> AÚN NO TIENE LA FUNDA
+                    MOVE 'Todavía te falta la funda de tela para hacer una cuerda.' TO CADENA-SALIDA
+                WHEN OTHER *> TIENE TODO LO NECESARIO PERO AÚN NO HA ATADO LA FUNDA
+                    MOVE 'Ata la funda de tela a los barrotes para preparar tu salida.' TO CADENA-SALIDA
+            END-EVALUATE
+
+        WHEN 6 *> ALTO DE LA TORRE
+            MOVE 'Desde aquí no parece haber nada más que hacer. Prueba a bajar de nuevo.' TO CADENA-SALIDA
+
+        WHEN 7 *> EXTERIOR DE LA TORRE
+            MOVE 'Ya has escapado de la torre. ¡Enhorabuena!' TO CADENA-SALIDA
+
+        WHEN OTHER
+            MOVE 'No se me ocurre nada más que decirte.' TO CADENA-SALIDA
+
+    END-EVALUATE.
+    PERFORM ESCRIBIR-CADENA-CON-SALTO.
+
 EXAMINAR.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿Qué quieres examinar?'
+        MOVE '¿Qué quieres examinar?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = LOCALIDAD-ACTUAL OR 8
         *> DESCRIBIR EL OBJETO
-        MOVE DESCRIPCION-OBJETO(OBJETO-1-ID) TO CADENA-SALIDA
-        PERFORM ESCRIBIR-CADENA
+        MOVE SPACES TO CADENA-SALIDA
+        MOVE 1 TO ACUM-PUNTERO
+        STRING FUNCTION TRIM(DESCRIPCION-OBJETO(OBJETO-1-ID)) DELIMITED BY SIZE
+            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
 
         *> DIFERENTES OBJETOS CON TRATAMIENTOS ESPECIALES
         EVALUATE OBJETO-1-ID
@@ -728,7 +1801,8 @@ EXAMINAR.
                     *> DAR LA CHIMENEA POR EXAMINADA
                     SET ACTIVADO(OBJETO-1-ID) TO TRUE
                     *> INFORMAR DEL CARBÓN EN LA DESCRIPCIÓN
-                    DISPLAY ' Un trozo de carbón es todo lo que queda del antiguo hogar.' WITH NO ADVANCING
+                    STRING ' Un trozo de carbón es todo lo que queda del antiguo hogar.' DELIMITED BY SIZE
+                        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                     *> MOVER EL CARBÓN A LA MISMA HABITACIÓN QUE LA CHIMENEA.
                     MOVE PERTENENCIA(OBJETO-1-ID) TO PERTENENCIA(1)
                 END-EVALUATE
@@ -742,18 +1816,11 @@ EXAMINAR.
                     MOVE PERTENENCIA(OBJETO-1-ID) TO PERTENENCIA(5), PERTENENCIA(6)
                 END-EVALUATE
 
-            WHEN 6 *> CORREAS
-                EVALUATE TRUE
-                    WHEN DESACTIVADO(OBJETO-1-ID)
-                        DISPLAY ' sujetan la funda a la cama.' WITH NO ADVANCING
-                    WHEN ACTIVADO(OBJETO-1-ID)
-                        DISPLAY ' cuelgan de la cama.' WITH NO ADVANCING
-                END-EVALUATE
-
             WHEN 8 *> ESQUELETO
                 EVALUATE TRUE WHEN DESACTIVADO(OBJETO-1-ID)
                     SET ACTIVADO(OBJETO-1-ID) TO TRUE
-                    DISPLAY ' Junto a él ves un pequeño cuchillo.' WITH NO ADVANCING
+                    STRING ' Junto a él ves un pequeño cuchillo.' DELIMITED BY SIZE
+                        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                     MOVE PERTENENCIA(OBJETO-1-ID) TO PERTENENCIA(13)
                 END-EVALUATE
 
@@ -764,73 +1831,96 @@ EXAMINAR.
                 END-EVALUATE
 
         END-EVALUATE
-        *> REALIZAR EL SALTO DE LINEA
-        DISPLAY ' '
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE
-        DISPLAY 'No veo eso que dices.'
+        MOVE 'No veo eso que dices.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 INVENTARIO.
     PERFORM CUENTA-OBJETOS-INVENTARIO.
 
     IF NUMERO-OBJETOS > 0
-        DISPLAY 'Tienes ' WITH NO ADVANCING
+        MOVE SPACES TO CADENA-SALIDA
+        MOVE 1 TO ACUM-PUNTERO
+        STRING 'Tienes ' DELIMITED BY SIZE
+            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
         PERFORM VARYING OBJ-ID FROM 1 BY 1 UNTIL OBJ-ID > 13
             IF PERTENENCIA(OBJ-ID) = 8
                 EVALUATE TRUE
                     WHEN MASCULINO(OBJ-ID)
                         EVALUATE TRUE
                             WHEN SINGULAR(OBJ-ID)
-                                DISPLAY 'un ' WITH NO ADVANCING
+                                STRING 'un ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                             WHEN PLURAL(OBJ-ID)
-                                DISPLAY 'unos ' WITH NO ADVANCING
+                                STRING 'unos ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                         END-EVALUATE
                     WHEN FEMENINO(OBJ-ID)
                         EVALUATE TRUE
                             WHEN SINGULAR(OBJ-ID)
-                                DISPLAY 'una ' WITH NO ADVANCING
+                                STRING 'una ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                             WHEN PLURAL(OBJ-ID)
-                                DISPLAY 'unas ' WITH NO ADVANCING
+                                STRING 'unas ' DELIMITED BY SIZE
+                                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                         END-EVALUATE
                 END-EVALUATE
-                MOVE NOMBRE-OBJETO(OBJ-ID) TO CADENA-SALIDA
-                PERFORM ESCRIBIR-CADENA
+                STRING FUNCTION TRIM(NOMBRE-OBJETO(OBJ-ID)) DELIMITED BY SIZE
+                    INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 SUBTRACT 1 FROM NUMERO-OBJETOS
                 IF NUMERO-OBJETOS > 0
-                    DISPLAY ', ' WITH NO ADVANCING
+                    STRING ', ' DELIMITED BY SIZE
+                        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 ELSE
-                    DISPLAY '.'
+                    STRING '.' DELIMITED BY SIZE
+                        INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 END-IF
             END-IF
         END-PERFORM
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE
-        DISPLAY 'No tienes nada.'
+        MOVE 'No tienes nada.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 COGER.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = 8
-        DISPLAY 'Ya tienes ' WITH NO ADVANCING
+        MOVE SPACES TO CADENA-SALIDA
+        MOVE 1 TO ACUM-PUNTERO
+        STRING 'Ya tienes ' DELIMITED BY SIZE
+            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
         EVALUATE TRUE
             WHEN MASCULINO(OBJETO-1-ID)
                 EVALUATE TRUE
                     WHEN SINGULAR(OBJETO-1-ID)
-                        DISPLAY 'el ' WITH NO ADVANCING
+                        STRING 'el ' DELIMITED BY SIZE
+                            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                     WHEN PLURAL(OBJETO-1-ID)
-                        DISPLAY 'los ' WITH NO ADVANCING
+                        STRING 'los ' DELIMITED BY SIZE
+                            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 END-EVALUATE
             WHEN FEMENINO(OBJETO-1-ID)
                 EVALUATE TRUE
                     WHEN SINGULAR(OBJETO-1-ID)
-                        DISPLAY 'la ' WITH NO ADVANCING
+                        STRING 'la ' DELIMITED BY SIZE
+                            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                     WHEN PLURAL(OBJETO-1-ID)
-                        DISPLAY 'las ' WITH NO ADVANCING
+                        STRING 'las ' DELIMITED BY SIZE
+                            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
                 END-EVALUATE
         END-EVALUATE
-        DISPLAY NOMBRE-OBJETO(OBJETO-1-ID), '.'
+        STRING FUNCTION TRIM(NOMBRE-OBJETO(OBJETO-1-ID)) DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+            INTO CADENA-SALIDA WITH POINTER ACUM-PUNTERO
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = LOCALIDAD-ACTUAL
 
         *> DIFERENTES OBJETOS CON TRATAMIENTOS ESPECIALES
@@ -850,8 +1940,13 @@ COGER.
                                 *> CAMBIA LA DESCRIPCION DEL CATRE AL LLEVARTE LA FUNDA
                                 INITIALIZE DESCRIPCION-OBJETO(4)
                                 MOVE 'Sólo restos de paja cubren la cama.' TO DESCRIPCION-OBJETO(4)
+                                IF FUNDA-PUNTOS-OTORGADOS-FLAG = 0 *> SOLO SE PUNTUA LA PRIMERA VEZ QUE SE CONSIGUE LA FUNDA
+                                    ADD 15 TO PUNTOS *> CONSIGUE LA FUNDA PARA LA CUERDA DE ESCAPE
+                                    MOVE 1 TO FUNDA-PUNTOS-OTORGADOS-FLAG
+                                END-IF
                             WHEN DESACTIVADO(6) *> LAS CORREAS NO ESTÁN CORTADAS AÚN
-                                DISPLAY 'La funda está sujeta a la cama por unas correas.'
+                                MOVE 'La funda está sujeta a la cama por unas correas.' TO CADENA-SALIDA
+                                PERFORM ESCRIBIR-CADENA-CON-SALTO
                         END-EVALUATE
                     END-EVALUATE
                 END-IF
@@ -859,7 +1954,8 @@ COGER.
             WHEN 11 *> BARROTE FLOJO
                 IF PERTENENCIA(OBJETO-1-ID) = 4 *> SOLO SI EL BARROTE ESTÁ EN LA MAZMORRA
                     EVALUATE TRUE WHEN DESACTIVADO(OBJETO-1-ID) *> SI LA BARRA NO SE HA SACADO DE LOS BARROTES
-                        DISPLAY 'Con un fuerte tirón arrancas el barrote del ventanuco.'
+                        MOVE 'Con un fuerte tirón arrancas el barrote del ventanuco.' TO CADENA-SALIDA
+                        PERFORM ESCRIBIR-CADENA-CON-SALTO
                         *> CAMBIAR LA DESCRIPCIÓN DE LOS BARROTES
                         INITIALIZE DESCRIPCION-OBJETO(10)
                         MOVE 'En la ventana falta un barrote. Parece que podrías pasar por el hueco.' TO DESCRIPCION-OBJETO(10)
@@ -870,14 +1966,22 @@ COGER.
                         SET ESTANDAR(OBJETO-1-ID) TO TRUE
                         *> MARCA COMO MOVIDO EL BARROTE
                         SET ACTIVADO(OBJETO-1-ID) TO TRUE
+                        ADD 10 TO PUNTOS *> ARRANCA EL BARROTE FLOJO
                         *> SI LA FUNDA ESTÁ ATADA EL JUGADOR YA PUEDE SALIR DE LA TORRE
                         EVALUATE TRUE WHEN ACTIVADO(5)
                             MOVE 7 TO A-AFUERA(LOCALIDAD-ACTUAL) *> HACE QUE EL JUGADOR PUEDA 'SALIR' POR EL VENTANUCO
-                            DISPLAY 'Tu salida hacia la libertad está lista.'
+                            MOVE 'Tu salida hacia la libertad está lista.' TO CADENA-SALIDA
+                            PERFORM ESCRIBIR-CADENA-CON-SALTO
                         END-EVALUATE
                     END-EVALUATE
                 END-IF
 
+            WHEN 13 *> CUCHILLO
+                EVALUATE TRUE WHEN DESACTIVADO(OBJETO-1-ID) *> SOLO LA PRIMERA VEZ QUE SE COGE
+                    ADD 5 TO PUNTOS *> ENCUENTRA EL CUCHILLO JUNTO AL ESQUELETO
+                    SET ACTIVADO(OBJETO-1-ID) TO TRUE
+                END-EVALUATE
+
         END-EVALUATE
         *> REALIZAR EL SALTO DE LINEA
 
@@ -885,218 +1989,187 @@ COGER.
         EVALUATE TRUE
             WHEN ESTANDAR(OBJETO-1-ID) OR OCULTO(OBJETO-1-ID)
                 MOVE 8 TO PERTENENCIA(OBJETO-1-ID)
-                DISPLAY 'Ok.'
+                MOVE 'Ok.' TO CADENA-SALIDA
+                PERFORM ESCRIBIR-CADENA-CON-SALTO
             WHEN OTHER
-                DISPLAY 'No puedes llevarte eso.'
+                MOVE 'No puedes llevarte eso.' TO CADENA-SALIDA
+                PERFORM ESCRIBIR-CADENA-CON-SALTO
         END-EVALUATE
     ELSE
-        DISPLAY 'No veo eso que dices.'
+        MOVE 'No veo eso que dices.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 DEJAR.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = 8
         MOVE LOCALIDAD-ACTUAL TO PERTENENCIA(OBJETO-1-ID)
-        DISPLAY 'Ok.'
+        MOVE 'Ok.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
+    ELSE
+        MOVE 'No tienes ese objeto en tu inventario.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
+    END-IF.
+
+COMPROBAR-CONDICION-INTERACCION.
+    MOVE 1 TO COND1-OK.
+    MOVE 1 TO COND2-OK.
+    IF INT-COND1-TIPO(INTERACCION-IDX) = 1
+            AND GENERAL(INT-COND1-OBJ-ID(INTERACCION-IDX)) NOT = INT-COND1-VALOR(INTERACCION-IDX)
+        MOVE 0 TO COND1-OK
+    END-IF.
+    IF INT-COND1-TIPO(INTERACCION-IDX) = 2
+            AND AL-O(LOCALIDAD-ACTUAL) NOT = INT-COND1-VALOR(INTERACCION-IDX)
+        MOVE 0 TO COND1-OK
+    END-IF.
+    IF INT-COND1-TIPO(INTERACCION-IDX) = 3
+            AND PERTENENCIA(INT-COND1-OBJ-ID(INTERACCION-IDX)) NOT = INT-COND1-VALOR(INTERACCION-IDX)
+        MOVE 0 TO COND1-OK
+    END-IF.
+    IF INT-COND2-TIPO(INTERACCION-IDX) = 1
+            AND GENERAL(INT-COND2-OBJ-ID(INTERACCION-IDX)) NOT = INT-COND2-VALOR(INTERACCION-IDX)
+        MOVE 0 TO COND2-OK
+    END-IF.
+    IF INT-COND2-TIPO(INTERACCION-IDX) = 2
+            AND AL-O(LOCALIDAD-ACTUAL) NOT = INT-COND2-VALOR(INTERACCION-IDX)
+        MOVE 0 TO COND2-OK
+    END-IF.
+    IF INT-COND2-TIPO(INTERACCION-IDX) = 3
+            AND PERTENENCIA(INT-COND2-OBJ-ID(INTERACCION-IDX)) NOT = INT-COND2-VALOR(INTERACCION-IDX)
+        MOVE 0 TO COND2-OK
+    END-IF.
+    IF COND1-OK = 1 AND COND2-OK = 1
+        SET CONDICION-CUMPLIDA TO TRUE
     ELSE
-        DISPLAY 'No tienes ese objeto en tu inventario.'
+        MOVE 0 TO CONDICION-CUMPLIDA-FLAG
+    END-IF.
+
+EJECUTAR-ACCION-INTERACCION.
+    EVALUATE INT-ACCION-ENCONTRADA
+
+        WHEN 1 *> EMPUJAR LA ANTORCHA: ABRE EL PASO SECRETO AL OESTE
+            MOVE 4 TO AL-O(LOCALIDAD-ACTUAL)
+
+        WHEN 2 *> TIRAR DE LA ANTORCHA: CIERRA DE NUEVO EL PASO SECRETO
+            MOVE ZERO TO AL-O(LOCALIDAD-ACTUAL)
+
+        WHEN 3 *> CORTAR LAS CORREAS CON EL CUCHILLO
+            SET ACTIVADO(OBJETO-1-ID) TO TRUE *> ACTIVA EL FLAG GENERAL DE LAS CORREAS PARA INDICAR QUE ESTÁN CORTADAS
+            SET ESTANDAR(5) TO TRUE *> CONVIERTE LA FUNDA EN UN OBJETO ESTÁNDAR
+            ADD 15 TO PUNTOS
+            MOVE TEXTO-CORREAS-CORTADAS TO DESCRIPCION-OBJETO(OBJETO-1-ID)
+
+        WHEN 4 *> ATAR LA FUNDA A LOS BARROTES: CUERDA DE ESCAPE LISTA
+            SET ACTIVADO(OBJETO-1-ID) TO TRUE *> SE ASIGNA EL FLAG PARA MARCAR QUE LA FUNDA ESTÁ ATADA
+            SET ESCENARIO(OBJETO-1-ID) TO TRUE *> INTERACTUACIÓN LIMITADA CON LA FUNDA
+            IF ATADO-PUNTOS-OTORGADOS-FLAG = 0 *> SOLO SE PUNTUA LA PRIMERA VEZ QUE SE ATA LA FUNDA
+                ADD 25 TO PUNTOS
+                MOVE 1 TO ATADO-PUNTOS-OTORGADOS-FLAG
+            END-IF
+            MOVE 4 TO PERTENENCIA(OBJETO-1-ID) *> LA FUNDA PASA A SER PARTE DE LA HABITACIÓN
+            MOVE 7 TO A-AFUERA(LOCALIDAD-ACTUAL) *> HACE QUE EL JUGADOR PUEDA 'SALIR' POR EL VENTANUCO
+            MOVE TEXTO-BARROTES-ATADO TO DESCRIPCION-OBJETO(10)
+
+        WHEN 5 *> DESATAR LA FUNDA
+            SET DESACTIVADO(OBJETO-1-ID) TO TRUE *> SE ASIGNA EL FLAG PARA MARCAR QUE LA FUNDA ESTÁ DESATADA
+            SET ESTANDAR(OBJETO-1-ID) TO TRUE *> INTERACTUACIÓN PLENA CON LA FUNDA
+            MOVE 0 TO A-AFUERA(LOCALIDAD-ACTUAL) *> IMPIDE QUE EL JUGADOR PUEDA 'SALIR' POR EL VENTANUCO
+            MOVE TEXTO-BARROTES-DESATADO TO DESCRIPCION-OBJETO(10)
+
+    END-EVALUATE.
+
+EJECUTAR-INTERACCION.
+    INITIALIZE INTERACCION-ENCONTRADA-FLAG.
+    PERFORM VARYING INTERACCION-IDX FROM 1 BY 1
+            UNTIL INTERACCION-IDX > NUMERO-INTERACCIONES
+                OR INTERACCION-ENCONTRADA
+        IF INT-VERBO-ID(INTERACCION-IDX) = VERBO-ID
+                AND (INT-OBJ1-ID(INTERACCION-IDX) = 99 OR INT-OBJ1-ID(INTERACCION-IDX) = OBJETO-1-ID)
+                AND (INT-OBJ2-ID(INTERACCION-IDX) = 99 OR INT-OBJ2-ID(INTERACCION-IDX) = OBJETO-2-ID)
+                AND (INT-LOCALIDAD-REQ(INTERACCION-IDX) = ZERO OR INT-LOCALIDAD-REQ(INTERACCION-IDX) = LOCALIDAD-ACTUAL)
+            PERFORM COMPROBAR-CONDICION-INTERACCION
+            IF CONDICION-CUMPLIDA
+                MOVE INT-MENSAJE(INTERACCION-IDX)   TO INT-MENSAJE-ENCONTRADO
+                MOVE INT-ACCION-ID(INTERACCION-IDX) TO INT-ACCION-ENCONTRADA
+                SET INTERACCION-ENCONTRADA TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM.
+    IF INTERACCION-ENCONTRADA
+        MOVE INT-MENSAJE-ENCONTRADO TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
+        IF INT-ACCION-ENCONTRADA > 0
+            PERFORM EJECUTAR-ACCION-INTERACCION
+        END-IF
     END-IF.
 
 EMPUJAR.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = LOCALIDAD-ACTUAL OR 8
-        EVALUATE OBJETO-1-ID
-
-            WHEN 12 *> ANTORCHA
-                IF AL-O(LOCALIDAD-ACTUAL) = ZERO *> SI NO ESTÁ ABIERTO EL PASO AL OESTE
-                    MOVE 4 TO AL-O(LOCALIDAD-ACTUAL)
-                    DISPLAY 'Al empujar la antorcha una porción de pared se abre al oeste dando acceso a una estancia.'
-                ELSE *> EL PASO AL OESTE YA ESTÁ ABIERTO
-                    DISPLAY 'La antorcha no cede más.'
-                END-IF
-
-            WHEN OTHER
-                DISPLAY 'No tiene sentido hacer eso.'
-
-        END-EVALUATE
+        PERFORM EJECUTAR-INTERACCION
     END-IF.
 
 TIRAR-DE.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = LOCALIDAD-ACTUAL OR 8
-        EVALUATE OBJETO-1-ID
-
-            WHEN 12 *> ANTORCHA
-                IF AL-O(LOCALIDAD-ACTUAL) = 4 *> SI ESTÁ ABIERTO EL PASO AL OESTE
-                    MOVE ZERO TO AL-O(LOCALIDAD-ACTUAL)
-                    DISPLAY 'Al tirar de la antorcha la puerta secreta se cierra de nuevo.'
-                ELSE *> EL PASO AL OESTE YA ESTÁ CERRADO
-                    DISPLAY 'La antorcha no cede más.'
-                END-IF
-
-            WHEN OTHER
-                DISPLAY 'No tiene sentido hacer eso.'
-
-        END-EVALUATE
+        PERFORM EJECUTAR-INTERACCION
     END-IF.
 
 CORTAR.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = LOCALIDAD-ACTUAL OR 8
-        EVALUATE OBJETO-1-ID
-
-            WHEN 6 *> CORREAS
-                EVALUATE OBJETO-2-ID
-                    WHEN ZEROES
-                        DISPLAY '¿Con qué quieres cortar?'
-                    WHEN 13 *> CUCHILLO
-                        IF PERTENENCIA(OBJETO-2-ID) = 8 *> EL CUCHILLO ESTÁ EN EL INVENTARIO
-                            EVALUATE TRUE
-                                WHEN DESACTIVADO(OBJETO-1-ID) *> LAS CORREAS TODAVÍA NO SE CORTARON
-                                    SET ACTIVADO(OBJETO-1-ID) TO TRUE *> ACTIVA EL FLAG GENERAL DE LAS CORRAS PARA INDICAR QUE ESTÁN CORTADAS
-                                    SET ESTANDAR(5) TO TRUE *> CONVIERTE LA FUNDA EN UN OBJETO ESTÁNDAR
-                                    DISPLAY 'Cortas las correas con el cuchillo.'
-                                WHEN ACTIVADO(OBJETO-1-ID) *> YA FUERON CORTADAS
-                                    DISPLAY 'Ya las cortaste.'
-                            END-EVALUATE
-                        ELSE
-                            DISPLAY '¡Vaya! ¿Y el cuchillo?'
-                        END-IF
-
-                    WHEN OTHER
-                        DISPLAY 'Eso no corta.'
-
-                END-EVALUATE
-
-            WHEN OTHER
-                DISPLAY 'Una acción totalemnte inútil, me temo.'
-
-        END-EVALUATE
+        PERFORM EJECUTAR-INTERACCION
     ELSE
-        DISPLAY 'No veo eso que dices.'
+        MOVE 'No veo eso que dices.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 ATAR.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = 8
-        EVALUATE OBJETO-1-ID
-
-            WHEN 5 *> FUNDA
-                EVALUATE OBJETO-2-ID
-                    WHEN ZEROES
-                        DISPLAY '¿A qué quieres atarla?'
-                    WHEN 10 *> BARROTES FIJOS
-                        IF LOCALIDAD-ACTUAL = 4 *> EL JUGADOR DEBE ESTAR EN LA MAZMORRA
-                            EVALUATE TRUE WHEN DESACTIVADO(OBJETO-1-ID) *> LA FUNDA NO ESTÁ ATADA
-                                EVALUATE TRUE
-                                    WHEN DESACTIVADO(11) *> EL BARROTE NO SE HA QUITADO
-                                        DISPLAY 'Aún que ataras la funda allí no tienes suficiente espacio para pasar por los barrotes.'
-                                    WHEN ACTIVADO(11) *> EL BARROTE SE HA QUITADO
-                                        SET ACTIVADO(OBJETO-1-ID) TO TRUE *> SE ASIGNA EL FLAG PERA MARCAR QUE LA FUNDA ESTÁ ATADA
-                                        SET ESCENARIO(OBJETO-1-ID) TO TRUE *> INTERACTUACIÓN LIMITADA CON LA FUNDA
-                                        MOVE 4 TO PERTENENCIA(OBJETO-1-ID) *> LA FUNDA PASA A SER PARTE DE LA HABITACIÓN
-                                        MOVE 7 TO A-AFUERA(LOCALIDAD-ACTUAL) *> HACE QUE EL JUGADOR PUEDA 'SALIR' POR EL VENTANUCO
-                                        *> CAMBIA LA DESCRIPCIÓN DE LOS BARROTES
-                                        INITIALIZE DESCRIPCION-OBJETO(10)
-                                        MOVE 'En la ventana falta un barrote. Parece que podrías pasar por el hueco. La funda está atada por el exterior a modo de cuerda de escape.' TO DESCRIPCION-OBJETO(10)
-                                        DISPLAY 'Tu salida hacia la libertad está lista.'
-                                END-EVALUATE
-                            END-EVALUATE
-                        ELSE
-                            DISPLAY 'No ves eso aquí.'
-                        END-IF
-
-                    WHEN 11 *> BARROTE FLOJO
-                        IF LOCALIDAD-ACTUAL = 4
-                            EVALUATE TRUE
-                                WHEN DESACTIVADO(11) *> EL BARROTE FLOJO TODAVÍA NO SE HA QUITADO DEL VENTANUCO
-                                    DISPLAY 'Mejor atarla a un barrote sólido.'
-                                WHEN ACTIVADO(11)
-                                    DISPLAY '¿Quieres hacerte un columpio? ¿En una mazmorra? Tus gustos son muy extraños. Mejor no.'
-                            END-EVALUATE
-                        ELSE
-                            DISPLAY 'No te serviría de nada hacer eso.'
-                        END-IF
-
-                    WHEN OTHER
-                        DISPLAY 'Cuando vas a realizar el lazo te das cuenta que no te servirá tener eso atado.'
-
-                END-EVALUATE
-
-            WHEN OTHER
-                DISPLAY 'Eso no se usa para atar cosas.'
-
-        END-EVALUATE
+        PERFORM EJECUTAR-INTERACCION
     ELSE
-        DISPLAY 'No tienes eso.'
+        MOVE 'No tienes eso.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 DESATAR.
     IF NOMBRE-1 = SPACES
-        DISPLAY '¿El qué?'
+        MOVE '¿El qué?' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF OBJETO-1-ID = ZEROES
-        DISPLAY 'Realmente desconozco a lo que te refieres.'
+        MOVE 'Realmente desconozco a lo que te refieres.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     ELSE IF PERTENENCIA(OBJETO-1-ID) = LOCALIDAD-ACTUAL
-        EVALUATE OBJETO-1-ID
-
-            WHEN 5 *> FUNDA
-                IF LOCALIDAD-ACTUAL = 4 *> EL JUGADOR DEBE ESTAR EN LA MAZMORRA
-                    EVALUATE TRUE
-                        WHEN ACTIVADO(OBJETO-1-ID) *> LA FUNDA ESTÁ ATADA
-                            SET DESACTIVADO(OBJETO-1-ID) TO TRUE *> SE ASIGNA EL FLAG PERA MARCAR QUE LA FUNDA ESTÁ DESATADA
-                            SET ESTANDAR(OBJETO-1-ID) TO TRUE *> INTERACTUACIÓN PLENA CON LA FUNDA
-                            MOVE 0 TO A-AFUERA(LOCALIDAD-ACTUAL) *> IMPIDE QUE EL JUGADOR PUEDA 'SALIR' POR EL VENTANUCO
-                            DISPLAY 'Desatas la funda que queda en el suelo.'
-                            *> CAMBIA LA DESCRIPCIÓN DE LOS BARROTES
-                            INITIALIZE DESCRIPCION-OBJETO(10)
-                            MOVE 'En la ventana falta un barrote. Parece que podrías pasar por el hueco.' TO DESCRIPCION-OBJETO(10)
-                        WHEN DESACTIVADO(OBJETO-1-ID) *> LA FUNDA NO ESTÁ ATADA
-                            DISPLAY 'La funda no está atada a ningún sitio.'
-                    END-EVALUATE
-                ELSE IF LOCALIDAD-ACTUAL = 2 *> EL JUGADOR ESTÁ EN EL DORMITORIO
-                    EVALUATE TRUE
-                        WHEN DESACTIVADO(6) *> LAS CORREAS NO ESTÁN CORTADAS
-                            DISPLAY 'No tienes suficiente fuerza para desatar las correas. Deberías encontrar una mejor forma para soltarlas.'
-                        WHEN ACTIVADO(6) *> LAS CORREAS YA SE CORTARON
-                            DISPLAY 'La funda no está atada a nada.'
-                    END-EVALUATE
-                ELSE
-                    DISPLAY 'La funda no está atada a nada.'
-                END-IF
-
-            WHEN 6 *> CORREAS
-                IF LOCALIDAD-ACTUAL = 2 *> EL JUGADOR DEBE ESTAR EN EL DORMITORIO
-                    EVALUATE TRUE
-                        WHEN DESACTIVADO(OBJETO-1-ID) *> LAS CORREAS NO ESTÁN CORTADAS
-                            DISPLAY 'No tienes suficiente fuerza en los dedos cómo para desatarlas. Deberás encontrar una mejor forma para soltarlas.'
-                        WHEN ACTIVADO(OBJETO-1-ID) *> LAS CORREAS YA SE HAN CORTADO
-                            DISPLAY 'Ya las cortaste, no es necesario deshatarlas.'
-                    END-EVALUATE
-                ELSE
-                    DISPLAY 'No ves eso aquí.'
-                END-IF
-
-            WHEN OTHER
-                DISPLAY 'Eso no está atado a nada.'
-
-        END-EVALUATE
+        PERFORM EJECUTAR-INTERACCION
     ELSE
-        DISPLAY 'No ves eso aquí.'
+        MOVE 'No ves eso aquí.' TO CADENA-SALIDA
+        PERFORM ESCRIBIR-CADENA-CON-SALTO
     END-IF.
 
 END PROGRAM LA-TORRE.
