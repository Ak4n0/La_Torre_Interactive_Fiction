@@ -0,0 +1,202 @@
+*>****************************************************************
+*> Author:  Miquel A. Fuster Sancho
+*> Purpose: Comprobación independiente de la integridad del mapa
+*>  de 'La Torre': localiza salidas asimétricas (una localidad
+*>  enlaza con otra pero la vuelta no está definida) y salidas
+*>  colgantes (apuntan a una localidad que no existe como
+*>  localidad jugable). Se ejecuta aparte de la aventura para que
+*>  los cambios en INICIALIZAR-LOCALIDADES puedan comprobarse sin
+*>  necesidad de jugar la partida completa.
+*> Tectonics: cobc
+*>****************************************************************
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VALIDAR-MAPA.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 LOCALIDADES OCCURS 8 INDEXED BY LOC-ID.
+    05 NOMBRE-LOCALIDAD         PIC X(32).
+    05 DESCRIPCION-LOCALIDAD    PIC X(255).
+    05 DIRECCIONES.
+        10 AL-N                 PIC 9.
+        10 AL-S                 PIC 9.
+        10 AL-E                 PIC 9.
+        10 AL-O                 PIC 9.
+        10 A-ARRIBA             PIC 9.
+        10 A-ABAJO              PIC 9.
+        10 A-ADENTRO            PIC 9.
+        10 A-AFUERA              PIC 9.
+
+77 NUMERO-LOCALIDADES-JUGABLES  PIC 9    VALUE 7.
+77 NUMERO-PROBLEMAS             PIC 999  VALUE ZERO.
+
+*> Campos de trabajo de COMPROBAR-SALIDA: se rellenan antes de cada
+*> PERFORM, al estilo de como el resto de la aventura pasa "parámetros"
+*> entre párrafos a través de variables comunes (p.ej. OBJETO-1-ID).
+77 DIRECCION-ORIGEN             PIC X(8).
+77 DIRECCION-VUELTA             PIC X(8).
+77 LOCALIDAD-DESTINO            PIC 9.
+77 LOCALIDAD-VUELTA             PIC 9.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY 'Comprobación de integridad del mapa de LA TORRE'.
+    DISPLAY ' '.
+    PERFORM INICIALIZAR-LOCALIDADES.
+    PERFORM VALIDAR-SALIDAS VARYING LOC-ID FROM 1 BY 1 UNTIL LOC-ID > NUMERO-LOCALIDADES-JUGABLES.
+    DISPLAY ' '.
+    IF NUMERO-PROBLEMAS = ZERO
+        DISPLAY 'No se encontraron salidas asimétricas ni colgantes.'
+    ELSE
+        DISPLAY NUMERO-PROBLEMAS ' problema(s) encontrado(s).'
+    END-IF.
+    MOVE NUMERO-PROBLEMAS TO RETURN-CODE.
+STOP RUN.
+
+VALIDAR-SALIDAS.
+    MOVE 'NORTE'   TO DIRECCION-ORIGEN.  MOVE 'SUR'     TO DIRECCION-VUELTA.
+    MOVE AL-N(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE AL-S(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'SUR'     TO DIRECCION-ORIGEN.  MOVE 'NORTE'   TO DIRECCION-VUELTA.
+    MOVE AL-S(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE AL-N(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'ESTE'    TO DIRECCION-ORIGEN.  MOVE 'OESTE'   TO DIRECCION-VUELTA.
+    MOVE AL-E(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE AL-O(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'OESTE'   TO DIRECCION-ORIGEN.  MOVE 'ESTE'    TO DIRECCION-VUELTA.
+    MOVE AL-O(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE AL-E(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'ARRIBA'  TO DIRECCION-ORIGEN.  MOVE 'ABAJO'   TO DIRECCION-VUELTA.
+    MOVE A-ARRIBA(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE A-ABAJO(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'ABAJO'   TO DIRECCION-ORIGEN.  MOVE 'ARRIBA'  TO DIRECCION-VUELTA.
+    MOVE A-ABAJO(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE A-ARRIBA(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'ADENTRO' TO DIRECCION-ORIGEN.  MOVE 'AFUERA'  TO DIRECCION-VUELTA.
+    MOVE A-ADENTRO(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE A-AFUERA(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+    MOVE 'AFUERA'  TO DIRECCION-ORIGEN.  MOVE 'ADENTRO' TO DIRECCION-VUELTA.
+    MOVE A-AFUERA(LOC-ID) TO LOCALIDAD-DESTINO.
+    PERFORM COMPROBAR-SALIDA.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO NOT > NUMERO-LOCALIDADES-JUGABLES
+        MOVE A-ADENTRO(LOCALIDAD-DESTINO) TO LOCALIDAD-VUELTA
+        PERFORM COMPROBAR-ASIMETRIA
+    END-IF.
+
+COMPROBAR-SALIDA.
+    *> Detecta salidas colgantes: apuntan a una localidad inexistente
+    *> o a la pseudo-localidad 8 (inventario), que no es navegable.
+    IF LOCALIDAD-DESTINO NOT = ZERO AND LOCALIDAD-DESTINO > NUMERO-LOCALIDADES-JUGABLES
+        ADD 1 TO NUMERO-PROBLEMAS
+        DISPLAY 'SALIDA COLGANTE: '
+                FUNCTION TRIM(NOMBRE-LOCALIDAD(LOC-ID))
+                ' -> ' FUNCTION TRIM(DIRECCION-ORIGEN)
+                ' -> localidad ' LOCALIDAD-DESTINO ' (no jugable)'
+    END-IF.
+
+COMPROBAR-ASIMETRIA.
+    *> Detecta salidas asimétricas: la localidad destino no tiene
+    *> definida la dirección contraria de vuelta a la de origen.
+    IF LOCALIDAD-VUELTA NOT = LOC-ID
+        ADD 1 TO NUMERO-PROBLEMAS
+        DISPLAY 'SALIDA ASIMETRICA: '
+                FUNCTION TRIM(NOMBRE-LOCALIDAD(LOC-ID))
+                ' -> ' FUNCTION TRIM(DIRECCION-ORIGEN)
+                ' -> ' FUNCTION TRIM(NOMBRE-LOCALIDAD(LOCALIDAD-DESTINO))
+                ' pero no hay vuelta al ' FUNCTION TRIM(DIRECCION-VUELTA)
+    END-IF.
+
+INICIALIZAR-LOCALIDADES.
+    SET LOC-ID TO 0.
+
+*> 1. PUERTA PRINCIPAL
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Puerta Principal' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE 'Estás junto a la puerta principal. A su lado puedes ver una mesa de guardia y en la pared norte una chimenea.' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+    MOVE 2 TO AL-E(LOC-ID).
+
+*> 2. DORMITORIO
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Dormitorio' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE 'Varios maltrechos catres se amontonan en esta habitación.' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+    MOVE 1 TO AL-O(LOC-ID).
+    MOVE 3 TO AL-E(LOC-ID).
+
+*> 3. ESCALERA DE CARACOL
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Escalera de caracol' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE 'El viento ulula a través de la empinada escalera de caracol, una vieja armadura parece vigilar la escalera.' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+    MOVE 5 TO A-ARRIBA(LOC-ID).
+    MOVE 2 TO AL-O(LOC-ID).
+
+*> 4. MAZMORRA
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Mazmorra' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE 'Una silenciona estancia débilmente alumbrada por los rayos de luna que se filtran a través de un pequeño ventanuco. El suelo está lleno de paja, colgando de unos grilletes en la pared observas un esqueleto humano.' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+    MOVE 5 TO AL-E(LOC-ID).
+
+*> 5. ESCALERA DE CARALCOL 2
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Ecalera de caracol' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE 'Los desgastados peldaños de piedra resbalan en ocasiones. A mitad de la escalera una antorcha en la pared impide que la oscuridad sea completa.' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+    MOVE 3 TO A-ABAJO(LOC-ID).
+    MOVE 6 TO A-ARRIBA(LOC-ID).
+
+*> 6. ALTO TORRE
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Alto de la torre' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE 'Una gran cama preside la estancia, los guresos barrotes no permiten la salida por la ventana, aunque de todos modos estaría demasaido alta.' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+    MOVE 5 TO A-ABAJO(LOC-ID).
+
+*> 7. EXTERIOR DE LA TORRE
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Exterior de la Torre' TO NOMBRE-LOCALIDAD(LOC-ID).
+    MOVE '¡Al fin libre de esta prisión! ¿Qué nuevas aventuras te aguardan ahora?' TO DESCRIPCION-LOCALIDAD(LOC-ID).
+
+*> 8. JUGADOR (PSEUDO-LOCALIZACIÓN PARA EL INVENTARIO)
+    SET LOC-ID UP BY 1.
+    INITIALIZE LOCALIDADES(LOC-ID).
+    MOVE 'Jugador' TO NOMBRE-LOCALIDAD(LOC-ID).
